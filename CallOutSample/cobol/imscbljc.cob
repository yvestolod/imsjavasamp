@@ -36,19 +36,57 @@
            Class JavaString     is "java.lang.String"
            Class JavaClass      is "java.lang.Class".
 
+       INPUT-OUTPUT SECTION.
+      ************************
+       FILE-CONTROL.
+      *
+           SELECT CLAIM-AUDIT-FILE ASSIGN TO CLMAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT LOG-FILE ASSIGN TO CLMLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+           SELECT CLAIM-SEQ-FILE ASSIGN TO CLMSEQ
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-RELKEY
+               FILE STATUS IS WS-SEQ-FS.
+
        DATA DIVISION.
       ****************
+       FILE SECTION.
+      ****************
+       FD  CLAIM-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2AUD.
+
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2LOG.
+
+       FD  CLAIM-SEQ-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2SEQ.
+
        WORKING-STORAGE SECTION.
       **************************
        01 jStrClaimType             object reference JavaString.
        01 jStrClaimAmount           object reference JavaString.
+       01 jStrClaimTag              object reference JavaString.
+       01 jStrClaimUrl              object reference JavaString.
        01 jStrOutput                object reference JavaString.
        01 ex                        object reference JavaException.
        01 stringClaimType           pic N(10) usage national.
        01 stringClaimAmount         pic N(10) usage national.
+       01 stringClaimTag            pic N(12) usage national.
+       01 stringClaimUrl            pic N(120) usage national.
        01 strLenOutput              pic S9(3) comp value 0.
        01 strLenClaimType           pic S9(3) comp value 0.
        01 strLenClaimAmout          pic S9(3) comp value 0.
+       01 strLenClaimTag            pic S9(3) comp value 0.
+       01 strLenClaimUrl            pic S9(3) comp value 0.
        01 strOutPtr                 usage pointer.
        01 jboolean1                 pic X.
           88 jboolean1-true         value X'01' through X'FF'.
@@ -59,6 +97,11 @@
       ******************************************************************
        COPY IMSC2J2.
       ******************************************************************
+      * DATA AREA FOR A DLI-GET-NEXT CONTINUATION SEGMENT, USED WHEN
+      * THE CLAIMANT'S NOTES DO NOT FIT IN IN-CLAIM-NOTES ALONE.
+      ******************************************************************
+       COPY IMSC2CNT.
+      ******************************************************************
       * DECLARE THE WORKING STORAGE VARIABLES SPECIFIC TO IMS
       ******************************************************************
        77 DLI-GET-UNIQUE            PIC X(4) VALUE 'GU  '.
@@ -71,8 +114,92 @@
       * DECLARE THE WORKING STORAGE VARIABLES USED IN THIS PROGRAM
       ******************************************************************
        01 WS-LOG-MESSAGE            PIC X(80).
+       01 WS-AUDIT-FS                PIC XX VALUE SPACES.
+       01 WS-LOG-FS                  PIC XX VALUE SPACES.
+       01 WS-SEQ-FS                  PIC XX VALUE SPACES.
+      ******************************************************************
+      * RELATIVE RECORD KEY INTO CLAIM-SEQ-FILE FOR THIS PROGRAM'S
+      * SEQUENCE COUNTER.  IMSCBATD, THE BATCH REPLAY DRIVER, OWNS
+      * RELATIVE RECORD 2 IN THE SAME FILE SO THE TWO PROGRAMS' COUNTERS
+      * NEVER CONTEND FOR THE SAME RECORD.
+      ******************************************************************
+       01 WS-SEQ-RELKEY              PIC 9(4) COMP VALUE 1.
+       01 WS-LOG-LEVEL                PIC X(5).
+       01 WS-LOG-LEVEL-IDX            PIC S9(4) COMP.
+       01 WS-CLAIM-VALID-SW         PIC X VALUE 'Y'.
+          88 CLAIM-IS-VALID              VALUE 'Y'.
+          88 CLAIM-IS-INVALID            VALUE 'N'.
+       01 WS-REJECT-REASON          PIC X(60).
+       01 WS-CLAIM-AMT-MAX          PIC S9(9)V99 VALUE 999999.99.
+      ******************************************************************
+      * DISPLAY-FORMATTED COPY OF IN-CLAIMAMT, BUILT ONLY TO CREATE THE
+      * JAVA STRING BUILD-JAVA-INPUT-ARGS PASSES TO
+      * JavaRestClient.getClaimResult, WHICH STILL TAKES THE CLAIM
+      * AMOUNT AS A STRING.  IN-CLAIMAMT ITSELF STAYS NUMERIC
+      * THROUGHOUT THE REST OF THIS PROGRAM.
+      ******************************************************************
+       01 WS-CLAIMAMT-DISPLAY       PIC 9(7).99.
+       01 WS-JAVA-ERROR-SW          PIC X VALUE 'N'.
+          88 JAVA-ERROR-OCCURRED         VALUE 'Y'.
+          88 NO-JAVA-ERROR               VALUE 'N'.
+       01 WS-ERROR-MESSAGE          PIC X(240).
+      ******************************************************************
+      * STAGING AREA FOR THE OUTBOUND RESULT TEXT.  LONGER THAN ONE
+      * OUT-MESSAGE SEGMENT (60 BYTES) SO SET-OUTPUT-MESSAGE CAN SPLIT
+      * IT ACROSS MULTIPLE IMS OUTPUT SEGMENTS INSTEAD OF TRUNCATING.
+      ******************************************************************
+       01 WS-OUTPUT-TEXT            PIC X(240) VALUE SPACES.
+       01 WS-OUTPUT-TEXT-PTR        PIC S9(4) COMP.
+      ******************************************************************
+      * WS-CLAIM-NOTES-FULL HOLDS THE ROOT SEGMENT'S IN-CLAIM-NOTES
+      * PLUS ANY CONTINUATION SEGMENTS READ VIA DLI-GET-NEXT, SO A
+      * CLAIMANT'S FREE-TEXT NOTES ARE NOT LIMITED TO ONE SEGMENT'S
+      * WIDTH (3 SEGMENTS OF 80 BYTES = 240 BYTES).
+      ******************************************************************
+       01 WS-CLAIM-NOTES-FULL       PIC X(240) VALUE SPACES.
+       01 WS-CLAIM-NOTES-FULL-PTR   PIC S9(4) COMP.
        01 WS-CCSID                  PIC 9(5).
-       01 WS-RETURN-STR             PIC X(60).
+       01 WS-CCSID-ENV              PIC X(5).
+       01 WS-CCSID-NUMVAL-TEST      PIC S9(4) COMP.
+       01 WS-CLAIM-TIMEOUT-MS       PIC S9(9) COMP.
+       01 WS-CLAIM-TIMEOUT-ENV      PIC X(9).
+       01 WS-CLAIM-TIMEOUT-NUMVAL-TEST PIC S9(4) COMP.
+      ******************************************************************
+      * PRIMARY/SECONDARY REST ENDPOINT URLS THE JAVA REST CLIENT CALLS
+      * TO PROCESS A CLAIM.  DEFAULTED BUT OVERRIDABLE VIA ENVIRONMENT
+      * VARIABLES JCLMURL1/JCLMURL2 (SAME CONVENTION AS JCLMTMOUT), SO
+      * A SECOND ENDPOINT CAN BE TRIED WITHOUT A RECOMPILE IF THE FIRST
+      * IS DOWN OR UNRESPONSIVE.
+      ******************************************************************
+       01 WS-CLAIM-URL-PRIMARY      PIC X(120).
+       01 WS-CLAIM-URL-SECONDARY    PIC X(120).
+       01 WS-CLAIM-URL-ACTIVE       PIC X(120).
+       01 WS-CLAIM-ENDPOINT-SW      PIC X VALUE '1'.
+          88 USING-PRIMARY-ENDPOINT     VALUE '1'.
+          88 USING-SECONDARY-ENDPOINT   VALUE '2'.
+       01 WS-CLAIM-ENDPOINT-NAME    PIC X(8) VALUE SPACES.
+      ******************************************************************
+      * CLAIM REFERENCE NUMBER BUILT FOR EVERY SUBMISSION FROM TODAY'S
+      * DATE PLUS A SEQUENCE NUMBER.  THE LEADING SOURCE BYTE ('C' FOR
+      * THIS PROGRAM, 'B' FOR THE IMSCBATD BATCH REPLAY DRIVER) KEEPS
+      * THE TWO PROGRAMS' NUMBERS FROM COLLIDING WHEN BOTH WRITE TO THE
+      * SAME CLAIM-AUDIT-FILE.  THE SEQUENCE ITSELF IS KEPT IN
+      * CLAIM-SEQ-FILE RATHER THAN WORKING-STORAGE, BECAUSE THIS
+      * PROGRAM IS RECURSIVE -- IMS GIVES IT FRESH WORKING-STORAGE ON
+      * EVERY SEPARATE INVOCATION, SO A WORKING-STORAGE COUNTER WOULD
+      * RESTART AT ZERO ON EVERY MESSAGE QUEUE DRAIN, NOT JUST ON MPP
+      * REGION RESTART.  A GLOBALLY UNIQUE NUMBER ACROSS CONCURRENTLY
+      * RUNNING REGIONS WOULD NEED A SHARED VSAM/IMS COUNTER RESOURCE
+      * OUTSIDE THIS PROGRAM'S SCOPE.
+      ******************************************************************
+       01 WS-CLAIM-NO-BUILD.
+          05 WS-CLAIM-NO-SRC        PIC X VALUE 'C'.
+          05 WS-CLAIM-NO-DATE.
+             10 WS-CLAIM-NO-YY      PIC 99.
+             10 WS-CLAIM-NO-MM      PIC 99.
+             10 WS-CLAIM-NO-DD      PIC 99.
+          05 WS-CLAIM-NO-SEQ        PIC 9(5).
+       01 WS-RETURN-STR             PIC X(240).
        01 WS-TEMP-TS.
           05 WS-TEMP-DATE-TIME.
              10 WS-TEMP-DATE.
@@ -113,7 +240,7 @@
           05 IO-PCB-MOD-NAME        PIC X(8).
           05 IO-PCB-USER-ID         PIC X(8).
 
-       01 stringRsp                 pic N(50) usage national.
+       01 stringRsp                 pic N(240) usage national.
 
        COPY "JNI" SUPPRESS.
       ******************************************************************
@@ -126,9 +253,14 @@
            INITIALIZE INPUT-MSG
            INITIALIZE OUTPUT-MSG
 
+           PERFORM OPEN-LOG-FILE
+
            MOVE 'PROGRAM CALLED' TO WS-LOG-MESSAGE
            PERFORM LOG-MESSAGE
 
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM OPEN-SEQ-FILE
+
            PERFORM GET-INPUT-MESSAGE
            PERFORM UNTIL IO-PCB-STATUS-CODE     = DLI-END-MESSAGES
                    OR    IO-PCB-STATUS-CODE NOT = SPACES
@@ -137,15 +269,131 @@
              PERFORM GET-INPUT-MESSAGE
            END-PERFORM
 
+           PERFORM CLOSE-SEQ-FILE
+           PERFORM CLOSE-AUDIT-FILE
+           PERFORM CLOSE-LOG-FILE
+
            GOBACK
            .
       ******************************************************************
+      * ROUTINE TO OPEN THE STRUCTURED LOG FILE FOR THE LIFE OF THIS
+      * MPP REGION, SAME OPEN-EXTEND-WITH-FALLBACK PATTERN AS THE
+      * CLAIMS AUDIT FILE SO CONCURRENT REGIONS APPEND RATHER THAN
+      * OVERWRITE EACH OTHER'S LOG RECORDS FOR THE DAY.
+      ******************************************************************
+       OPEN-LOG-FILE.
+      *
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-FS = '05' OR WS-LOG-FS = '35'
+             OPEN OUTPUT LOG-FILE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE STRUCTURED LOG FILE
+      ******************************************************************
+       CLOSE-LOG-FILE.
+      *
+           CLOSE LOG-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE CLAIMS AUDIT FILE FOR THE LIFE OF THIS
+      * MPP REGION.  THE FILE IS APPENDED TO SO RUNNING REGIONS DO NOT
+      * OVERWRITE EACH OTHER'S AUDIT RECORDS FOR THE DAY.
+      ******************************************************************
+       OPEN-AUDIT-FILE.
+      *
+           OPEN EXTEND CLAIM-AUDIT-FILE
+           IF WS-AUDIT-FS = '05' OR WS-AUDIT-FS = '35'
+             OPEN OUTPUT CLAIM-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FS NOT = '00'
+             MOVE 'AUDIT FILE OPEN FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-AUDIT-FS TO WS-LOG-MESSAGE(28:2)
+             PERFORM LOG-MESSAGE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE CLAIMS AUDIT FILE
+      ******************************************************************
+       CLOSE-AUDIT-FILE.
+      *
+           CLOSE CLAIM-AUDIT-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE CLAIM SEQUENCE FILE FOR THE LIFE OF THIS
+      * MPP REGION AND READ THIS PROGRAM'S RECORD (RELATIVE RECORD
+      * WS-SEQ-RELKEY) INTO WORKING-STORAGE.  RELATIVE/RANDOM ACCESS IS
+      * USED RATHER THAN SEQUENTIAL SO REWRITE IN GET-CLAIM-NUMBER CAN
+      * BE ISSUED FOR EVERY CLAIM, NOT JUST THE FIRST ONE, WITHOUT A
+      * READ IMMEDIATELY BEFORE EACH ONE.  THE RECORD IS SEEDED WITH A
+      * ZERO RECORD THE FIRST TIME THIS PROGRAM SEES EITHER A BRAND NEW
+      * FILE (FS 05/35) OR AN EXISTING FILE THAT DOES NOT YET HAVE THIS
+      * PROGRAM'S RECORD IN IT (FS 23), WHICH HAPPENS THE FIRST TIME
+      * EITHER THIS PROGRAM OR IMSCBATD RUNS AGAINST A FILE THE OTHER
+      * ONE ALREADY CREATED.
+      ******************************************************************
+       OPEN-SEQ-FILE.
+      *
+           OPEN I-O CLAIM-SEQ-FILE
+           IF WS-SEQ-FS = '05' OR WS-SEQ-FS = '35'
+             OPEN OUTPUT CLAIM-SEQ-FILE
+             CLOSE CLAIM-SEQ-FILE
+             OPEN I-O CLAIM-SEQ-FILE
+           END-IF
+
+           READ CLAIM-SEQ-FILE
+           IF WS-SEQ-FS = '23'
+             INITIALIZE CLAIM-SEQ-RECORD
+             WRITE CLAIM-SEQ-RECORD
+           END-IF
+
+           IF WS-SEQ-FS NOT = '00'
+             MOVE 'SEQ FILE OPEN/READ FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-SEQ-FS TO WS-LOG-MESSAGE(32:2)
+             PERFORM LOG-MESSAGE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE CLAIM SEQUENCE FILE
+      ******************************************************************
+       CLOSE-SEQ-FILE.
+      *
+           CLOSE CLAIM-SEQ-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO WRITE ONE CLAIM REQUEST/RESPONSE TO THE AUDIT FILE
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+      *
+           MOVE OUT-CLAIMNO        TO AUD-CLAIMNO
+           MOVE IN-CLAIMTYPE       TO AUD-CLAIMTYPE
+           MOVE IN-CLAIMAMT        TO AUD-CLAIMAMT
+           MOVE WS-RETURN-STR      TO AUD-REST-RESULT
+           MOVE IO-PCB-USER-ID     TO AUD-USER-ID
+           MOVE IO-PCB-DATE        TO AUD-DATE
+           MOVE IO-PCB-TIME        TO AUD-TIME
+           MOVE WS-CLAIM-NOTES-FULL TO AUD-CLAIM-NOTES
+           MOVE WS-CLAIM-ENDPOINT-NAME TO AUD-ENDPOINT
+
+           WRITE CLAIM-AUDIT-RECORD
+           IF WS-AUDIT-FS NOT = '00'
+             MOVE 'AUDIT FILE WRITE FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-AUDIT-FS TO WS-LOG-MESSAGE(30:2)
+             PERFORM LOG-MESSAGE
+           END-IF
+           .
+      ******************************************************************
       * ROUTINE TO CALL THE JAVA METHOD
       ******************************************************************
        CALL-JAVA-METHOD.
       *
+           SET NO-JAVA-ERROR TO TRUE
+           MOVE SPACES TO WS-CLAIM-ENDPOINT-NAME
            Set address of JNIEnv to JNIEnvPtr
            Set address of JNINativeInterface to JNIENV
+      *
+           PERFORM GET-CLAIM-NUMBER
+           MOVE WS-CLAIM-NO-BUILD TO OUT-CLAIMNO
       *
       * (a) Calling a Java static void method
       *
@@ -162,43 +410,165 @@
       *
       * The static JavaRestClient method getClaimResult will call
       * a REST API to process a health claims request.  It requires
-      * two arguments, claim type (MEDICAL, DRUG, DENTAL) and the
-      * claim amount. The input arguments are strings.
+      * three arguments, claim type (MEDICAL, DRUG, DENTAL) and the
+      * claim amount as strings, plus a timeout in milliseconds
+      * (WS-CLAIM-TIMEOUT-MS) that getClaimResult applies to the REST
+      * call so a hung or slow endpoint cannot tie up this MPP region
+      * indefinitely.
       *
-           MOVE 'Invoking JavaRestClient.getClaimResult'
-             TO WS-LOG-MESSAGE
-           PERFORM LOG-MESSAGE
+           IF NO-JAVA-ERROR
+               PERFORM VALIDATE-CLAIM-TYPE
+               IF CLAIM-IS-VALID
+                   PERFORM VALIDATE-CLAIM-AMOUNT
+               END-IF
 
-           PERFORM BUILD-JAVA-INPUT-ARGS
+               IF CLAIM-IS-INVALID
+                   PERFORM REJECT-CLAIM
+               ELSE
+                   MOVE 'Invoking JavaRestClient.getClaimResult'
+                     TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
 
-           Invoke JavaRestClient "getClaimResult"
-               using by value jStrClaimType jStrClaimAmount
-               returning jStrOutput
+                   PERFORM BUILD-JAVA-INPUT-ARGS
+                   PERFORM GET-CLAIM-TIMEOUT
+                   PERFORM GET-CLAIM-ENDPOINTS
 
-           If jStrOutput not = null then
-               MOVE 'METHOD getClaimResult SUCCESSFUL' TO WS-LOG-MESSAGE
-               PERFORM LOG-MESSAGE
-           Else
-               MOVE 'METHOD getClaimResult FAILED' TO WS-LOG-MESSAGE
-               PERFORM LOG-MESSAGE
-               Stop run
-           End-if
+                   SET USING-PRIMARY-ENDPOINT TO TRUE
+                   PERFORM CALL-CLAIM-REST-ENDPOINT
+
+                   IF JAVA-ERROR-OCCURRED
+                       MOVE 'PRIMARY ENDPOINT FAILED, FAILING OVER'
+                         TO WS-LOG-MESSAGE
+                       PERFORM LOG-MESSAGE
+                       SET NO-JAVA-ERROR TO TRUE
+                       SET USING-SECONDARY-ENDPOINT TO TRUE
+                       PERFORM CALL-CLAIM-REST-ENDPOINT
+                   END-IF
 
-           PERFORM GET-JAVA-RESPONSE-STR
+                   IF NO-JAVA-ERROR
+                       PERFORM GET-JAVA-RESPONSE-STR
+                       PERFORM WRITE-AUDIT-RECORD
       *
       * Process the output that will be returned back to IMS
       *
+                       MOVE IN-CLAIMTYPE TO OUT-CLAIMTYPE
+                       MOVE IN-CLAIMAMT TO OUT-CLAIMAMT
+                       MOVE WS-RETURN-STR TO WS-OUTPUT-TEXT
+                       MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
+                       MOVE 0 TO OUT-ZZ
+                   ELSE
+                       PERFORM REJECT-JAVA-ERROR
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM REJECT-JAVA-ERROR
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO EDIT IN-CLAIMTYPE AGAINST THE LIST OF CLAIM TYPES
+      * THE JAVA REST CLIENT SUPPORTS, BEFORE IT IS EVER HANDED TO
+      * JavaRestClient.getClaimResult.
+      ******************************************************************
+       VALIDATE-CLAIM-TYPE.
+      *
+           SET CLAIM-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE IN-CLAIMTYPE
+               WHEN 'MEDICAL'
+               WHEN 'DRUG'
+               WHEN 'DENTAL'
+                   CONTINUE
+               WHEN OTHER
+                   SET CLAIM-IS-INVALID TO TRUE
+                   MOVE 'CLAIM TYPE IS NOT MEDICAL, DRUG, OR DENTAL'
+                     TO WS-REJECT-REASON
+           END-EVALUATE
+           .
+      ******************************************************************
+      * ROUTINE TO EDIT/VALIDATE IN-CLAIMAMT BEFORE IT IS EVER HANDED
+      * TO THE JAVA REST CLIENT.  IN-CLAIMAMT IS NOW A SIGNED NUMERIC
+      * FIELD, SO THERE IS NO TEXT TO RE-PARSE -- ONLY THE MISSING
+      * (ZERO), NEGATIVE, AND OUT-OF-RANGE CASES ARE REJECTED.
+      ******************************************************************
+       VALIDATE-CLAIM-AMOUNT.
+      *
+           SET CLAIM-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF IN-CLAIMAMT = 0
+               SET CLAIM-IS-INVALID TO TRUE
+               MOVE 'CLAIM AMOUNT IS MISSING' TO WS-REJECT-REASON
+           ELSE
+               IF IN-CLAIMAMT < 0
+                   SET CLAIM-IS-INVALID TO TRUE
+                   MOVE 'CLAIM AMOUNT IS NEGATIVE'
+                     TO WS-REJECT-REASON
+               ELSE
+                   IF IN-CLAIMAMT > WS-CLAIM-AMT-MAX
+                       SET CLAIM-IS-INVALID TO TRUE
+                       MOVE 'CLAIM AMOUNT EXCEEDS MAXIMUM ALLOWED'
+                         TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO REJECT A CLAIM WITHOUT CALLING THE JAVA REST CLIENT,
+      * RETURNING THE REASON TO THE TERMINAL AND LOGGING IT TO THE
+      * AUDIT FILE JUST LIKE A SUCCESSFUL CLAIM.
+      ******************************************************************
+       REJECT-CLAIM.
+      *
+           MOVE SPACES TO WS-RETURN-STR
+           STRING 'REJECTED: ' WS-REJECT-REASON DELIMITED BY SIZE
+               INTO WS-RETURN-STR
+           MOVE WS-RETURN-STR TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+           PERFORM WRITE-AUDIT-RECORD
+
+           MOVE 'VAL1' TO OUT-STATUS-CODE
            MOVE IN-CLAIMTYPE TO OUT-CLAIMTYPE
            MOVE IN-CLAIMAMT TO OUT-CLAIMAMT
-           MOVE WS-RETURN-STR TO OUT-MESSAGE
+           MOVE WS-RETURN-STR TO WS-OUTPUT-TEXT
            MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
            MOVE 0 TO OUT-ZZ
            .
       ******************************************************************
-      * ROUTINE TO GET INPUT MESSAGE FROM QUEUE
+      * ROUTINE TO BUILD A REJECT-WITH-REASON RESPONSE WHEN A JAVA
+      * EXCEPTION (OR A FAILED JAVA CALL) PREVENTS THE NORMAL RESPONSE
+      * FROM BEING BUILT.  THIS KEEPS THE REGION UP FOR THE NEXT
+      * QUEUED CLAIM INSTEAD OF STOPPING THE WHOLE TRANSACTION.
+      ******************************************************************
+       REJECT-JAVA-ERROR.
+      *
+           MOVE SPACES TO WS-RETURN-STR
+           STRING 'JAVA ERROR: ' WS-ERROR-MESSAGE DELIMITED BY SIZE
+               INTO WS-RETURN-STR
+           PERFORM WRITE-AUDIT-RECORD
+
+           MOVE 'JERR' TO OUT-STATUS-CODE
+           MOVE IN-CLAIMTYPE TO OUT-CLAIMTYPE
+           MOVE IN-CLAIMAMT TO OUT-CLAIMAMT
+           MOVE WS-RETURN-STR TO WS-OUTPUT-TEXT
+           MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
+           MOVE 0 TO OUT-ZZ
+
+           MOVE 'REJECTING MESSAGE TO LTERM ' TO WS-LOG-MESSAGE
+           MOVE IO-PCB-LTERM TO WS-LOG-MESSAGE(28:8)
+           PERFORM LOG-MESSAGE
+           .
+      ******************************************************************
+      * ROUTINE TO GET INPUT MESSAGE FROM QUEUE.  IN-CLAIM-NOTES IS
+      * THE ROOT SEGMENT'S NOTES TEXT; IF THE CALLER QUEUED
+      * ADDITIONAL CONTINUATION SEGMENTS BEHIND IT,
+      * GET-CONTINUATION-SEGMENTS READS THEM VIA DLI-GET-NEXT AND
+      * APPENDS THEM ONTO WS-CLAIM-NOTES-FULL SO THE NOTES ARE NOT
+      * LIMITED TO ONE SEGMENT'S WIDTH.
       ******************************************************************
        GET-INPUT-MESSAGE.
       *
+           MOVE SPACES TO WS-CLAIM-NOTES-FULL
            CALL 'CBLTDLI' USING DLI-GET-UNIQUE IO-PCB-MASK
                                 INPUT-MSG
            IF IO-PCB-STATUS-CODE NOT = SPACES AND
@@ -206,20 +576,69 @@
              DISPLAY 'GU FAILED WITH IO-PCB-STATUS-CODE('
                      IO-PCB-STATUS-CODE ')'
            END-IF
+
+           IF IO-PCB-STATUS-CODE = SPACES
+               MOVE IN-CLAIM-NOTES TO
+                   WS-CLAIM-NOTES-FULL(1:LENGTH OF IN-CLAIM-NOTES)
+               PERFORM GET-CONTINUATION-SEGMENTS
+           END-IF
            .
       ******************************************************************
-      * ROUTINE TO RETURN THE OUTPUT MESSAGE
+      * ROUTINE TO READ ANY CONTINUATION SEGMENTS QUEUED BEHIND THE
+      * ROOT SEGMENT, APPENDING EACH ONE'S TEXT ONTO
+      * WS-CLAIM-NOTES-FULL.  DLI-END-SEGMENTS ('QD') IS THE NORMAL
+      * END-OF-MESSAGE SIGNAL FROM GN AND IS NOT AN ERROR -- IT IS
+      * RESET BACK TO SPACES BEFORE RETURNING SO DO-MAIN'S LOOP
+      * STILL SEES A NORMAL GU.
       ******************************************************************
-       SET-OUTPUT-MESSAGE.
+       GET-CONTINUATION-SEGMENTS.
       *
-           CALL 'CBLTDLI' USING DLI-INSERT IO-PCB-MASK
-                                OUTPUT-MSG
-           IF IO-PCB-STATUS-CODE NOT = SPACES
-             DISPLAY 'ISRT FAILED WITH IO-PCB-STATUS-CODE('
-                     IO-PCB-STATUS-CODE ')'
+           COMPUTE WS-CLAIM-NOTES-FULL-PTR =
+                   LENGTH OF IN-CLAIM-NOTES + 1
+           CALL 'CBLTDLI' USING DLI-GET-NEXT IO-PCB-MASK CONT-MSG
+           PERFORM UNTIL IO-PCB-STATUS-CODE NOT = SPACES
+                      OR WS-CLAIM-NOTES-FULL-PTR >
+                         LENGTH OF WS-CLAIM-NOTES-FULL
+               MOVE CONT-TEXT TO
+                   WS-CLAIM-NOTES-FULL(WS-CLAIM-NOTES-FULL-PTR:
+                       LENGTH OF CONT-TEXT)
+               ADD LENGTH OF CONT-TEXT TO WS-CLAIM-NOTES-FULL-PTR
+               CALL 'CBLTDLI' USING DLI-GET-NEXT IO-PCB-MASK CONT-MSG
+           END-PERFORM
+
+           IF IO-PCB-STATUS-CODE = DLI-END-SEGMENTS
+               MOVE SPACES TO IO-PCB-STATUS-CODE
            END-IF
            .
       ******************************************************************
+      * ROUTINE TO RETURN THE OUTPUT MESSAGE.  WS-OUTPUT-TEXT MAY HOLD
+      * MORE TEXT THAN FITS IN A SINGLE OUT-MESSAGE SEGMENT, SO THIS
+      * INSERTS ONE IMS SEGMENT PER OUT-MESSAGE-SIZED CHUNK UNTIL ALL
+      * OF IT HAS BEEN SENT (AT LEAST ONE SEGMENT IS ALWAYS INSERTED).
+      ******************************************************************
+       SET-OUTPUT-MESSAGE.
+      *
+           PERFORM WITH TEST BEFORE VARYING WS-OUTPUT-TEXT-PTR
+               FROM 1 BY LENGTH OF OUT-MESSAGE
+               UNTIL WS-OUTPUT-TEXT-PTR > LENGTH OF WS-OUTPUT-TEXT
+                  OR (WS-OUTPUT-TEXT-PTR > 1 AND
+                      WS-OUTPUT-TEXT(WS-OUTPUT-TEXT-PTR:) = SPACES)
+
+               MOVE SPACES TO OUT-MESSAGE
+               MOVE WS-OUTPUT-TEXT(WS-OUTPUT-TEXT-PTR:
+                   LENGTH OF OUT-MESSAGE) TO OUT-MESSAGE
+
+               CALL 'CBLTDLI' USING DLI-INSERT IO-PCB-MASK
+                                    OUTPUT-MSG
+               IF IO-PCB-STATUS-CODE NOT = SPACES
+                 DISPLAY 'ISRT FAILED WITH IO-PCB-STATUS-CODE('
+                         IO-PCB-STATUS-CODE ')'
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-OUTPUT-TEXT
+           .
+      ******************************************************************
       * ROUTINE TO CHECK FOR ERROR DURING JAVA CALL
       ******************************************************************
        CHECK-ERROR.
@@ -229,10 +648,52 @@
                 returning ex
            If ex not = null then
                 Call ExceptionClear using by value JNIEnvPtr
-                MOVE 'JAVA EXCEPTION OCCURRED' TO WS-LOG-MESSAGE
+                SET JAVA-ERROR-OCCURRED TO TRUE
+                Invoke ex "getMessage" returning jStrOutput
+                If jStrOutput not = null then
+                    PERFORM GET-EXCEPTION-MESSAGE-STR
+                Else
+                    MOVE 'JAVA EXCEPTION OCCURRED' TO WS-ERROR-MESSAGE
+                End-if
+                MOVE WS-ERROR-MESSAGE TO WS-LOG-MESSAGE
                 PERFORM LOG-MESSAGE
                 Invoke ex "printStackTrace"
-                Stop run
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO GET THE TEXT OF ex.getMessage() INTO WS-ERROR-MESSAGE
+      * SO THE REAL JAVA EXCEPTION TEXT (NOT JUST A STACK TRACE ON
+      * SPOOL) REACHES THE REJECT-WITH-REASON OUTPUT AND THE AUDIT
+      * RECORD.
+      ******************************************************************
+       GET-EXCEPTION-MESSAGE-STR.
+
+           Call GetStringLength
+                using by value JNIEnvPtr
+                      jStrOutput
+                returning strLenOutput
+
+           If strLenOutput = 0 then
+               MOVE 'JAVA EXCEPTION OCCURRED' TO WS-ERROR-MESSAGE
+           Else
+               Call GetStringChars
+                    using by value JNIEnvPtr
+                          jStrOutput
+                          address of jboolean1
+                    returning strOutPtr
+
+               SET ADDRESS OF stringRsp TO strOutPtr
+               INITIALIZE WS-ERROR-MESSAGE
+
+               PERFORM GET-CCSID
+               MOVE FUNCTION DISPLAY-OF(stringRsp(1:strLenOutput),
+                                         WS-CCSID)
+                    TO WS-ERROR-MESSAGE
+
+               Call ReleaseStringChars
+                    using by value JNIEnvPtr
+                          jStrOutput
+                          address of stringRsp
            End-if
            .
       ******************************************************************
@@ -241,12 +702,25 @@
        BUILD-JAVA-INPUT-ARGS.
       *
       * public static String
-      *        getClaimResult(String claimType, String claimAmount)
+      *        getClaimResult(String claimType, String claimAmount,
+      *                       int timeoutMillis, String claimTag,
+      *                       String claimUrl)
+      *
+      * claimTag IS THE CLAIM REFERENCE NUMBER (OUT-CLAIMNO, ALREADY
+      * STAMPED BY GET-CLAIM-NUMBER BEFORE THIS PARAGRAPH RUNS) SO THE
+      * JAVA SIDE CAN PREFIX/TAG WHATEVER IT WRITES TO THE SHARED
+      * STDOUT/STDERR STREAMS WITH THE SUBMITTING TRANSACTION'S CLAIM
+      * NUMBER, SINCE ZUtil "redirectStandardStreams" ITSELF (A REAL
+      * com.ibm.jzos.ZUtil METHOD, NOT ONE OF OUR OWN DEMO CLASSES) HAS
+      * NO PER-CALL SCOPING OF ITS OWN TO EXTEND.
       *
            MOVE IN-CLAIMTYPE TO stringClaimType
-           MOVE IN-CLAIMAMT TO stringClaimAmount
+           MOVE IN-CLAIMAMT TO WS-CLAIMAMT-DISPLAY
+           MOVE WS-CLAIMAMT-DISPLAY TO stringClaimAmount
+           MOVE OUT-CLAIMNO TO stringClaimTag
            MOVE LENGTH OF IN-CLAIMTYPE TO strLenClaimType
-           MOVE LENGTH OF IN-CLAIMAMT TO strLenClaimAmout
+           MOVE LENGTH OF WS-CLAIMAMT-DISPLAY TO strLenClaimAmout
+           MOVE LENGTH OF OUT-CLAIMNO TO strLenClaimTag
 
       * Create a new string using value from IN-CLAIMTYPE
            Call NewString
@@ -280,6 +754,185 @@
                PERFORM LOG-MESSAGE
                Stop run
            End-if
+
+      * Create a new string using value from OUT-CLAIMNO to tag this
+      * transaction's output on the Java side
+           Call NewString
+                using by value JNIEnvPtr
+                      address of stringClaimTag
+                      strLenClaimTag
+                returning jStrClaimTag
+
+           If jStrClaimTag not = null then
+               MOVE 'CREATE jStrClaimTag SUCCESSFUL' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'CREATE jStrClaimTag FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE CCSID USED TO CONVERT A JAVA STRING TO
+      * COBOL DISPLAY FORMAT.  DEFAULTS TO 1140 BUT CAN BE OVERRIDDEN BY
+      * SETTING ENVIRONMENT VARIABLE JCCSID IN THE MPP REGION'S
+      * ENVIRONMENT, E.G. TO SUPPORT A DIFFERENT NATIONAL CODE PAGE.
+      ******************************************************************
+       GET-CCSID.
+
+           MOVE 1140 TO WS-CCSID
+           ACCEPT WS-CCSID-ENV FROM ENVIRONMENT "JCCSID"
+           IF WS-CCSID-ENV NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-CCSID-ENV)
+                   TO WS-CCSID-NUMVAL-TEST
+               IF WS-CCSID-NUMVAL-TEST = 0
+                   MOVE FUNCTION NUMVAL(WS-CCSID-ENV) TO WS-CCSID
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE TIMEOUT (IN MILLISECONDS) PASSED TO
+      * JavaRestClient.getClaimResult SO A HUNG/SLOW REST CALL DOES
+      * NOT TIE UP THE MPP REGION INDEFINITELY.  DEFAULTS TO 5000 MS
+      * BUT CAN BE OVERRIDDEN BY SETTING ENVIRONMENT VARIABLE
+      * JCLMTMOUT IN THE MPP REGION'S ENVIRONMENT.
+      ******************************************************************
+       GET-CLAIM-TIMEOUT.
+
+           MOVE 5000 TO WS-CLAIM-TIMEOUT-MS
+           ACCEPT WS-CLAIM-TIMEOUT-ENV FROM ENVIRONMENT "JCLMTMOUT"
+           IF WS-CLAIM-TIMEOUT-ENV NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-CLAIM-TIMEOUT-ENV)
+                   TO WS-CLAIM-TIMEOUT-NUMVAL-TEST
+               IF WS-CLAIM-TIMEOUT-NUMVAL-TEST = 0
+                   MOVE FUNCTION NUMVAL(WS-CLAIM-TIMEOUT-ENV)
+                       TO WS-CLAIM-TIMEOUT-MS
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE PRIMARY/SECONDARY REST ENDPOINT URLS
+      * JavaRestClient.getClaimResult CALLS TO PROCESS A CLAIM.
+      * DEFAULTS TO THE SAME SANDBOX HOST THIS SAMPLE HAS ALWAYS TARGET-
+      * ED, ON TWO DIFFERENT PORTS, BUT CAN BE OVERRIDDEN BY SETTING
+      * ENVIRONMENT VARIABLES JCLMURL1/JCLMURL2 IN THE MPP REGION'S
+      * ENVIRONMENT TO POINT AT REAL PRIMARY/STANDBY CLAIMS SERVERS.
+      ******************************************************************
+       GET-CLAIM-ENDPOINTS.
+
+           MOVE 'http://localhost:9080/claims' TO WS-CLAIM-URL-PRIMARY
+           MOVE 'http://localhost:9081/claims' TO WS-CLAIM-URL-SECONDARY
+           ACCEPT WS-CLAIM-URL-PRIMARY FROM ENVIRONMENT "JCLMURL1"
+           ACCEPT WS-CLAIM-URL-SECONDARY FROM ENVIRONMENT "JCLMURL2"
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD THE JAVA STRING ARGUMENT FOR WHICHEVER CLAIM
+      * ENDPOINT IS CURRENTLY ACTIVE (WS-CLAIM-ENDPOINT-SW), CALLED
+      * ONCE PER ENDPOINT ATTEMPT SINCE THE URL CHANGES ON FAILOVER.
+      ******************************************************************
+       BUILD-CLAIM-URL-ARG.
+
+           IF USING-PRIMARY-ENDPOINT
+               MOVE WS-CLAIM-URL-PRIMARY TO WS-CLAIM-URL-ACTIVE
+               MOVE 'PRIMARY ' TO WS-CLAIM-ENDPOINT-NAME
+           ELSE
+               MOVE WS-CLAIM-URL-SECONDARY TO WS-CLAIM-URL-ACTIVE
+               MOVE 'SECONDARY' TO WS-CLAIM-ENDPOINT-NAME
+           END-IF
+
+           MOVE WS-CLAIM-URL-ACTIVE TO stringClaimUrl
+           MOVE LENGTH OF WS-CLAIM-URL-ACTIVE TO strLenClaimUrl
+
+           Call NewString
+                using by value JNIEnvPtr
+                      address of stringClaimUrl
+                      strLenClaimUrl
+                returning jStrClaimUrl
+
+           If jStrClaimUrl not = null then
+               MOVE 'CREATE jStrClaimUrl SUCCESSFUL' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'CREATE jStrClaimUrl FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO INVOKE JavaRestClient.getClaimResult AGAINST
+      * WHICHEVER ENDPOINT IS CURRENTLY ACTIVE.  CALLED ONCE FOR THE
+      * PRIMARY ENDPOINT AND, IF THAT ATTEMPT FAILS, A SECOND TIME
+      * AFTER CALL-JAVA-METHOD SWITCHES WS-CLAIM-ENDPOINT-SW TO THE
+      * SECONDARY ENDPOINT -- A SIMPLE ONE-TIME FAILOVER RATHER THAN
+      * AN UNBOUNDED RETRY LOOP, SO A DOWN PAIR OF ENDPOINTS STILL
+      * FAILS THIS TRANSACTION IN BOUNDED TIME.
+      ******************************************************************
+       CALL-CLAIM-REST-ENDPOINT.
+
+           PERFORM BUILD-CLAIM-URL-ARG
+
+           STRING 'Invoking JavaRestClient.getClaimResult on '
+               WS-CLAIM-ENDPOINT-NAME ' endpoint'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+
+           Invoke JavaRestClient "getClaimResult"
+               using by value jStrClaimType jStrClaimAmount
+                              WS-CLAIM-TIMEOUT-MS jStrClaimTag
+                              jStrClaimUrl
+               returning jStrOutput
+
+           PERFORM CHECK-ERROR
+
+           If NO-JAVA-ERROR
+               If jStrOutput not = null then
+                   MOVE 'METHOD getClaimResult SUCCESSFUL'
+                     TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               Else
+                   SET JAVA-ERROR-OCCURRED TO TRUE
+                   MOVE 'METHOD getClaimResult FAILED'
+                     TO WS-ERROR-MESSAGE
+                   MOVE WS-ERROR-MESSAGE TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               End-if
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD A UNIQUE CLAIM REFERENCE NUMBER FOR THIS
+      * SUBMISSION ('C' + YYMMDD + A 5-DIGIT SEQUENCE NUMBER THAT
+      * INCREMENTS FOR EVERY CLAIM THIS PROGRAM PROCESSES ON A GIVEN
+      * DAY, WRAPPING BACK TO 1 AFTER 99999).  THE SEQUENCE IS KEPT IN
+      * CLAIM-SEQ-RECORD, REWRITTEN EVERY TIME, SO IT SURVIVES ACROSS
+      * SEPARATE RECURSIVE INVOCATIONS OF THIS PROGRAM.  RUNS FOR
+      * EVERY SUBMISSION, ACCEPTED OR REJECTED, SO A REJECTED CLAIM
+      * CAN STILL BE REFERENCED LATER.
+      ******************************************************************
+       GET-CLAIM-NUMBER.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           MOVE WS-TEMP-YEAR(3:2) TO WS-CLAIM-NO-YY
+           MOVE WS-TEMP-MONTH TO WS-CLAIM-NO-MM
+           MOVE WS-TEMP-DAY TO WS-CLAIM-NO-DD
+
+           IF SEQ-LAST-DATE NOT = WS-CLAIM-NO-DATE
+               MOVE WS-CLAIM-NO-DATE TO SEQ-LAST-DATE
+               MOVE 0 TO SEQ-LAST-NO
+           END-IF
+
+           ADD 1 TO SEQ-LAST-NO
+           IF SEQ-LAST-NO > 99999
+               MOVE 1 TO SEQ-LAST-NO
+           END-IF
+
+           REWRITE CLAIM-SEQ-RECORD
+           IF WS-SEQ-FS NOT = '00'
+               MOVE 'SEQ FILE REWRITE FAILED, FS=' TO WS-LOG-MESSAGE
+               MOVE WS-SEQ-FS TO WS-LOG-MESSAGE(30:2)
+               PERFORM LOG-MESSAGE
+           END-IF
+
+           MOVE SEQ-LAST-NO TO WS-CLAIM-NO-SEQ
            .
       ******************************************************************
       * ROUTINE TO GET THE RESPONSE RETURNED BY THE JAVA CALL
@@ -312,7 +965,7 @@
            SET ADDRESS OF stringRsp TO strOutPtr
            INITIALIZE WS-RETURN-STR
 
-           MOVE 1140 to WS-CCSID
+           PERFORM GET-CCSID
            MOVE FUNCTION DISPLAY-OF(stringRsp(1:strLenOutput), WS-CCSID)
                 TO WS-RETURN-STR
 
@@ -326,7 +979,11 @@
                       address of stringRsp
            .
       ******************************************************************
-      * ROUTINE TO LOG MESSAGE TO SYSOUT
+      * ROUTINE TO LOG A MESSAGE TO SYSOUT AND TO THE STRUCTURED LOG
+      * FILE, LEVELED INFO/WARN/ERROR (SEE DETERMINE-LOG-LEVEL) AND
+      * CARRYING IO-PCB-USER-ID/IO-PCB-LTERM SO A SPECIFIC USER'S
+      * TRANSACTIONS CAN BE FOUND ACROSS A DAY'S LOG WITHOUT SEARCHING
+      * JES SPOOL.
       ******************************************************************
        LOG-MESSAGE.
       *
@@ -339,7 +996,39 @@
            MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
            MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
 
+           PERFORM DETERMINE-LOG-LEVEL
+
            DISPLAY WS-FORMATTED-DATE-TIME ' IMSCBLJC VER 1.0 '
-             WS-LOG-MESSAGE(1:50)
+             WS-LOG-LEVEL ' ' WS-LOG-MESSAGE(1:50)
+
+           MOVE WS-FORMATTED-DATE-TIME TO LOG-TIMESTAMP
+           MOVE WS-LOG-LEVEL            TO LOG-LEVEL
+           MOVE 'IMSCBLJC'               TO LOG-PROGRAM-NAME
+           MOVE IO-PCB-USER-ID          TO LOG-USER-ID
+           MOVE IO-PCB-LTERM            TO LOG-LTERM
+           MOVE WS-LOG-MESSAGE          TO LOG-TEXT
+
+           WRITE LOG-RECORD
+           .
+      ******************************************************************
+      * ROUTINE TO INFER A LOG LEVEL FROM WS-LOG-MESSAGE'S TEXT SINCE
+      * NO CALLER OF LOG-MESSAGE PASSES A LEVEL EXPLICITLY TODAY.
+      * 'FAILED' MARKS AN ERROR, 'REJECT' (NOT ALREADY AN ERROR) MARKS
+      * A WARNING, AND ANYTHING ELSE IS INFORMATIONAL.
+      ******************************************************************
+       DETERMINE-LOG-LEVEL.
+      *
+           MOVE 'INFO ' TO WS-LOG-LEVEL
+           PERFORM VARYING WS-LOG-LEVEL-IDX FROM 1 BY 1
+                   UNTIL WS-LOG-LEVEL-IDX > 75
+               IF WS-LOG-MESSAGE(WS-LOG-LEVEL-IDX:6) = 'FAILED'
+                   MOVE 'ERROR' TO WS-LOG-LEVEL
+               END-IF
+               IF WS-LOG-MESSAGE(WS-LOG-LEVEL-IDX:6) = 'REJECT'
+                   IF WS-LOG-LEVEL NOT = 'ERROR'
+                       MOVE 'WARN ' TO WS-LOG-LEVEL
+                   END-IF
+               END-IF
+           END-PERFORM
            .
        END PROGRAM IMSCBLJC.
