@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2AUD SAMPLE COPYBOOK                                       *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * RECORD LAYOUT FOR THE CLAIMS AUDIT FILE WRITTEN BY IMSCBLJC,
+      * ONE RECORD PER CLAIM REQUEST/RESPONSE PROCESSED.
+      ******************************************************************
+       01 CLAIM-AUDIT-RECORD.
+          05 AUD-CLAIMNO            PIC X(12).
+          05 AUD-CLAIMTYPE          PIC X(10).
+          05 AUD-CLAIMAMT           PIC S9(9)V99 COMP-3.
+          05 AUD-REST-RESULT        PIC X(240).
+          05 AUD-USER-ID            PIC X(8).
+          05 AUD-DATE               PIC S9(7) COMP-3.
+          05 AUD-TIME               PIC S9(6)V9 COMP-3.
+          05 AUD-CLAIM-NOTES        PIC X(240).
+          05 AUD-ENDPOINT           PIC X(8).
