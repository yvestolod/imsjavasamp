@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2BAT SAMPLE COPYBOOK                                       *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * RECORD LAYOUT FOR THE BATCH CLAIM REQUEST FILE READ BY IMSCBATD,
+      * ONE RECORD PER PRIOR-DAY CLAIM TO BE REPLAYED THROUGH THE SAME
+      * JAVA REST CLIENT CALL IMSCBLJC MAKES FOR A LIVE IMS SUBMISSION.
+      ******************************************************************
+       01 BATCH-CLAIM-REQUEST.
+          05 BAT-CLAIMTYPE          PIC X(10).
+          05 BAT-CLAIMAMT           PIC S9(9)V99 COMP-3.
+          05 BAT-MEMBER-ID          PIC X(12).
+          05 BAT-PROVIDER-ID        PIC X(10).
+          05 BAT-SERVICE-DATE       PIC 9(8).
