@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2CNT SAMPLE COPYBOOK                                       *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * DATA AREA FOR A CONTINUATION SEGMENT RETRIEVED VIA DLI-GET-NEXT
+      * (GN) WHEN AN INPUT MESSAGE'S DATA IS TOO LONG TO FIT IN THE
+      * SINGLE ROOT SEGMENT RETRIEVED BY THE INITIAL DLI-GET-UNIQUE.
+      ******************************************************************
+       01 CONT-MSG.
+          05  CONT-LL              PIC S9(3) COMP.
+          05  CONT-ZZ              PIC S9(3) COMP.
+          05  CONT-TEXT            PIC X(80).
