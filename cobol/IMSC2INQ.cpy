@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2INQ SAMPLE COPYBOOK                                       *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * DATA AREA FOR TERMINAL INPUT - CLAIM STATUS INQUIRY REQUEST
+       01 INPUT-MSG.
+          05  IN-LL               PIC S9(3) COMP.
+          05  IN-ZZ               PIC S9(3) COMP.
+          05  IN-TRANCODE         PIC X(10).
+          05  IN-CLAIMNO          PIC X(12).
+      * DATA AREA FOR TERMINAL OUTPUT - CLAIM STATUS INQUIRY RESPONSE
+       01 OUTPUT-MSG.
+          05  OUT-LL              PIC S9(3) COMP VALUE +0.
+          05  OUT-ZZ              PIC S9(3) COMP VALUE +0.
+          05  OUT-CLAIMNO         PIC X(12).
+          05  OUT-CLAIMTYPE       PIC X(10).
+          05  OUT-CLAIMAMT        PIC S9(9)V99 COMP-3.
+          05  OUT-STATUS-CODE     PIC X(4) VALUE SPACES.
+          05  OUT-MESSAGE         PIC X(60).
