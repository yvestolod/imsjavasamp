@@ -0,0 +1,36 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2J2 SAMPLE COPYBOOK                                        *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * DATA AREA FOR TERMINAL INPUT - HEALTH CLAIM REQUEST
+      * IN-CLAIM-NOTES MAY BE CONTINUED ACROSS ONE OR MORE
+      * DLI-GET-NEXT SEGMENTS WHEN THE CLAIMANT'S FREE-TEXT NOTES ARE
+      * LONGER THAN FIT IN THE ROOT SEGMENT ALONE.
+      * IN-CLAIMAMT/OUT-CLAIMAMT ARE SIGNED NUMERIC WITH TWO DECIMAL
+      * PLACES (DOLLARS AND CENTS) RATHER THAN A CHARACTER STRING, SO
+      * ARITHMETIC AGAINST THEM (VALIDATION RANGES, REPORT TOTALS)
+      * DOES NOT NEED TO RE-PARSE TEXT.
+       01 INPUT-MSG.
+          05  IN-LL               PIC S9(3) COMP.
+          05  IN-ZZ               PIC S9(3) COMP.
+          05  IN-CLAIMTYPE        PIC X(10).
+          05  IN-CLAIMAMT         PIC S9(9)V99 COMP-3.
+          05  IN-MEMBER-ID        PIC X(12).
+          05  IN-PROVIDER-ID      PIC X(10).
+          05  IN-SERVICE-DATE     PIC 9(8).
+          05  IN-CLAIM-NOTES      PIC X(80).
+      * DATA AREA FOR TERMINAL OUTPUT - HEALTH CLAIM RESPONSE
+       01 OUTPUT-MSG.
+          05  OUT-LL              PIC S9(3) COMP VALUE +0.
+          05  OUT-ZZ              PIC S9(3) COMP VALUE +0.
+          05  OUT-CLAIMNO         PIC X(12).
+          05  OUT-CLAIMTYPE       PIC X(10).
+          05  OUT-CLAIMAMT        PIC S9(9)V99 COMP-3.
+          05  OUT-STATUS-CODE     PIC X(4) VALUE SPACES.
+          05  OUT-MESSAGE         PIC X(60).
