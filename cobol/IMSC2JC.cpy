@@ -12,15 +12,20 @@
       *                                                                *
       ******************************************************************
       * DATA AREA FOR TERMINAL INPUT
+      * IN-JAVA-ARG, PLUS ANY CONTINUATION SEGMENTS READ INTO
+      * WS-JAVA-ARG-FULL, MAY HOLD UP TO 12 SPACE-DELIMITED ARGUMENTS
+      * (EACH UP TO 20 BYTES) TO BE PASSED AS JavaSample.main'S STRING
+      * ARRAY INSTEAD OF JUST ONE.
        01 INPUT-MSG.
           05  IN-LL               PIC S9(3) COMP.
           05  IN-ZZ               PIC S9(3) COMP.
           05  IN-TRANCODE         PIC X(10).
-          05  IN-JAVA-ARG         PIC X(20).
+          05  IN-JAVA-ARG         PIC X(80).
       * DATA AREA FOR TERMINAL OUTPUT
        01 OUTPUT-MSG.
           05  OUT-LL              PIC S9(3) COMP VALUE +0.
           05  OUT-ZZ              PIC S9(3) COMP VALUE +0.
-          05  OUT-JAVA-ARG        PIC X(20).
+          05  OUT-JAVA-ARG        PIC X(80).
+          05  OUT-STATUS-CODE     PIC X(4) VALUE SPACES.
           05  OUT-MESSAGE         PIC X(60).
 
