@@ -0,0 +1,23 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2LOG SAMPLE COPYBOOK                                       *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * RECORD LAYOUT FOR THE STRUCTURED LOG FILE WRITTEN BY LOG-MESSAGE
+      * IN EVERY MPP PROGRAM THAT HAS AN IO-PCB-MASK, ONE RECORD PER
+      * CALL TO LOG-MESSAGE, CARRYING THE SAME TIMESTAMP/TEXT DISPLAYED
+      * TO SYSOUT PLUS A LEVEL AND THE ORIGINATING USER/LTERM SO A
+      * DAY'S TRANSACTIONS CAN BE SEARCHED WITHOUT GREPPING JES SPOOL.
+      ******************************************************************
+       01 LOG-RECORD.
+          05 LOG-TIMESTAMP          PIC X(26).
+          05 LOG-LEVEL              PIC X(5).
+          05 LOG-PROGRAM-NAME       PIC X(8).
+          05 LOG-USER-ID            PIC X(8).
+          05 LOG-LTERM              PIC X(8).
+          05 LOG-TEXT               PIC X(80).
