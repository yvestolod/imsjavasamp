@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      * IMSC2SEQ SAMPLE COPYBOOK                                       *
+      *                                                                *
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      ******************************************************************
+      * RECORD LAYOUT FOR THE CLAIM SEQUENCE FILE, A ONE-RECORD FILE
+      * HOLDING THE LAST CLAIM NUMBER SUFFIX ASSIGNED SO FAR.  THIS
+      * LETS THE SEQUENCE SURVIVE ACROSS SEPARATE RECURSIVE
+      * INVOCATIONS OF THE CALLING PROGRAM (IMS GIVES A RECURSIVE
+      * PROGRAM FRESH WORKING-STORAGE EVERY TIME IT IS RE-DRIVEN, SO
+      * A WORKING-STORAGE-ONLY COUNTER WOULD RESTART AT ZERO ON EVERY
+      * MESSAGE QUEUE DRAIN, NOT JUST ON MPP REGION RESTART).
+      ******************************************************************
+       01 CLAIM-SEQ-RECORD.
+          05 SEQ-LAST-DATE          PIC 9(6).
+          05 SEQ-LAST-NO            PIC 9(5).
