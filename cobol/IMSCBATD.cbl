@@ -0,0 +1,859 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IMSCBATD.
+       AUTHOR.        YVES TOLOD.
+       INSTALLATION.  ESYSMVS1
+      ******************************************************************
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      * Batch counterpart to IMSCBLJC.  Reads a sequential file of     *
+      * claim request records (see IMSC2BAT) and drives the same       *
+      * claim-type/claim-amount validation and                         *
+      * JavaRestClient.getClaimResult call IMSCBLJC makes for a live   *
+      * IMS submission, so a batch of prior-day claims (e.g. after a   *
+      * REST endpoint outage) can be replayed without a live terminal  *
+      * or an IMS PCB.  Each claim processed is appended to the same   *
+      * CLAIM-AUDIT-FILE IMSCBLJC writes, and a one-line result is     *
+      * written to a batch report file.                                *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       CONFIGURATION SECTION.
+      ************************
+       REPOSITORY.
+      *************
+
+           Class ZUtil          is "com.ibm.jzos.ZUtil"
+           Class JavaRestClient is "demo.ibm.sample.JavaRestClient"
+           Class JavaException  is "java.lang.Exception"
+           Class JavaObject     is "java.lang.Object"
+           Class JavaString     is "java.lang.String"
+           Class JavaClass      is "java.lang.Class".
+
+       INPUT-OUTPUT SECTION.
+      ************************
+       FILE-CONTROL.
+      *
+           SELECT BATCH-REQUEST-FILE ASSIGN TO CLMBATIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FS.
+
+           SELECT BATCH-REPORT-FILE ASSIGN TO CLMBATRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FS.
+
+           SELECT CLAIM-AUDIT-FILE ASSIGN TO CLMAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT CLAIM-SEQ-FILE ASSIGN TO CLMSEQ
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-SEQ-RELKEY
+               FILE STATUS IS WS-SEQ-FS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ****************
+       FD  BATCH-REQUEST-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2BAT.
+
+       FD  BATCH-REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                PIC X(80).
+
+       FD  CLAIM-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2AUD.
+
+       FD  CLAIM-SEQ-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2SEQ.
+
+       WORKING-STORAGE SECTION.
+      **************************
+       01 jStrClaimType             object reference JavaString.
+       01 jStrClaimAmount           object reference JavaString.
+       01 jStrClaimTag              object reference JavaString.
+       01 jStrClaimUrl              object reference JavaString.
+       01 jStrOutput                object reference JavaString.
+       01 ex                        object reference JavaException.
+       01 stringClaimType           pic N(10) usage national.
+       01 stringClaimAmount         pic N(10) usage national.
+       01 stringClaimTag            pic N(12) usage national.
+       01 stringClaimUrl            pic N(120) usage national.
+       01 strLenOutput              pic S9(3) comp value 0.
+       01 strLenClaimType           pic S9(3) comp value 0.
+       01 strLenClaimAmout          pic S9(3) comp value 0.
+       01 strLenClaimTag            pic S9(3) comp value 0.
+       01 strLenClaimUrl            pic S9(3) comp value 0.
+       01 strOutPtr                 usage pointer.
+       01 jboolean1                 pic X.
+          88 jboolean1-true         value X'01' through X'FF'.
+          88 jboolean1-false        value X'00'.
+      ******************************************************************
+      * DECLARE THE WORKING STORAGE VARIABLES USED IN THIS PROGRAM
+      ******************************************************************
+       01 WS-LOG-MESSAGE            PIC X(80).
+       01 WS-BATCH-FS               PIC XX VALUE SPACES.
+       01 WS-RPT-FS                 PIC XX VALUE SPACES.
+       01 WS-AUDIT-FS               PIC XX VALUE SPACES.
+       01 WS-SEQ-FS                 PIC XX VALUE SPACES.
+      ******************************************************************
+      * RELATIVE RECORD KEY INTO CLAIM-SEQ-FILE FOR THIS PROGRAM'S
+      * SEQUENCE COUNTER.  IMSCBLJC OWNS RELATIVE RECORD 1 IN THE SAME
+      * FILE SO THE TWO PROGRAMS' COUNTERS NEVER CONTEND FOR THE SAME
+      * RECORD.
+      ******************************************************************
+       01 WS-SEQ-RELKEY             PIC 9(4) COMP VALUE 2.
+       01 WS-BATCH-EOF-SW           PIC X VALUE 'N'.
+          88 BATCH-FILE-EOF              VALUE 'Y'.
+          88 BATCH-FILE-NOT-EOF          VALUE 'N'.
+       01 WS-CLAIM-VALID-SW         PIC X VALUE 'Y'.
+          88 CLAIM-IS-VALID              VALUE 'Y'.
+          88 CLAIM-IS-INVALID            VALUE 'N'.
+       01 WS-REJECT-REASON          PIC X(60).
+       01 WS-CLAIM-AMT-MAX          PIC S9(9)V99 VALUE 999999.99.
+      ******************************************************************
+      * DISPLAY-FORMATTED COPY OF BAT-CLAIMAMT, BUILT ONLY TO CREATE THE
+      * JAVA STRING BUILD-JAVA-INPUT-ARGS PASSES TO
+      * JavaRestClient.getClaimResult, WHICH STILL TAKES THE CLAIM
+      * AMOUNT AS A STRING.
+      ******************************************************************
+       01 WS-CLAIMAMT-DISPLAY       PIC 9(7).99.
+       01 WS-JAVA-ERROR-SW          PIC X VALUE 'N'.
+          88 JAVA-ERROR-OCCURRED         VALUE 'Y'.
+          88 NO-JAVA-ERROR               VALUE 'N'.
+       01 WS-ERROR-MESSAGE          PIC X(240).
+       01 WS-RETURN-STR             PIC X(240).
+       01 WS-CCSID                  PIC 9(5).
+       01 WS-CCSID-ENV              PIC X(5).
+       01 WS-CCSID-NUMVAL-TEST      PIC S9(4) COMP.
+       01 WS-CLAIM-TIMEOUT-MS       PIC S9(9) COMP.
+       01 WS-CLAIM-TIMEOUT-ENV      PIC X(9).
+       01 WS-CLAIM-TIMEOUT-NUMVAL-TEST PIC S9(4) COMP.
+      ******************************************************************
+      * PRIMARY/SECONDARY REST ENDPOINT URLS.  SEE IMSCBLJC FOR THE
+      * SAME CONVENTION.
+      ******************************************************************
+       01 WS-CLAIM-URL-PRIMARY      PIC X(120).
+       01 WS-CLAIM-URL-SECONDARY    PIC X(120).
+       01 WS-CLAIM-URL-ACTIVE       PIC X(120).
+       01 WS-CLAIM-ENDPOINT-SW      PIC X VALUE '1'.
+          88 USING-PRIMARY-ENDPOINT     VALUE '1'.
+          88 USING-SECONDARY-ENDPOINT   VALUE '2'.
+       01 WS-CLAIM-ENDPOINT-NAME    PIC X(8) VALUE SPACES.
+      ******************************************************************
+      * CLAIM REFERENCE NUMBER BUILT FOR EVERY REPLAYED CLAIM FROM
+      * TODAY'S DATE PLUS A SEQUENCE NUMBER.  THE LEADING SOURCE BYTE
+      * ('B' FOR THIS BATCH DRIVER, 'C' FOR IMSCBLJC) KEEPS THE TWO
+      * PROGRAMS' NUMBERS FROM COLLIDING WHEN BOTH WRITE TO THE SAME
+      * CLAIM-AUDIT-FILE.  THE SEQUENCE ITSELF IS KEPT IN
+      * CLAIM-SEQ-RECORD (RELATIVE RECORD WS-SEQ-RELKEY) RATHER THAN
+      * WORKING-STORAGE, SO TWO SEPARATE RUNS OF THIS BATCH JOB ON THE
+      * SAME CALENDAR DAY CONTINUE THE SAME SEQUENCE INSTEAD OF BOTH
+      * STARTING OVER AT 1 AND COLLIDING.
+      ******************************************************************
+       01 WS-CLAIM-NO-BUILD.
+          05 WS-CLAIM-NO-SRC        PIC X VALUE 'B'.
+          05 WS-CLAIM-NO-DATE.
+             10 WS-CLAIM-NO-YY      PIC 99.
+             10 WS-CLAIM-NO-MM      PIC 99.
+             10 WS-CLAIM-NO-DD      PIC 99.
+          05 WS-CLAIM-NO-SEQ        PIC 9(5).
+      ******************************************************************
+      * WORKING STORAGE USED TO CONVERT FUNCTION CURRENT-DATE'S
+      * CALENDAR CCYYMMDD INTO THE PACKED 0CYYDDD JULIAN FORMAT
+      * AUD-DATE EXPECTS (THE SAME FORMAT IMS SUPPLIES IN IO-PCB-DATE,
+      * WHICH THIS BATCH DRIVER HAS NO PCB TO READ), SO THE AUDIT
+      * RECORDS THIS JOB WRITES DECODE THE SAME WAY IMSCBLJC'S DO.
+      ******************************************************************
+       01 WS-JULIAN-CCYYMMDD        PIC 9(8).
+       01 WS-JULIAN-JAN1-DATE       PIC 9(8).
+       01 WS-JULIAN-INT-CURRENT     PIC S9(9) COMP-3.
+       01 WS-JULIAN-INT-JAN1        PIC S9(9) COMP-3.
+       01 WS-JULIAN-DATE-BUILD.
+          05 FILLER                 PIC 9 VALUE 0.
+          05 WS-JULIAN-CENTURY      PIC 9.
+          05 WS-JULIAN-YY           PIC 99.
+          05 WS-JULIAN-DDD          PIC 999.
+       01 WS-EDIT-AMOUNT             PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TEMP-TS.
+          05 WS-TEMP-DATE-TIME.
+             10 WS-TEMP-DATE.
+                15 WS-TEMP-YEAR     PIC 9(4).
+                15 WS-TEMP-MONTH    PIC 9(2).
+                15 WS-TEMP-DAY      PIC 9(2).
+             10 WS-TEMP-TIME.
+                15 WS-TEMP-HOUR     PIC 9(2).
+                15 WS-TEMP-MIN      PIC 9(2).
+                15 WS-TEMP-SEC      PIC 9(2).
+                15 WS-TEMP-MS       PIC 9(2).
+             10 WS-DIFF-GMT         PIC S9(4).
+       01 WS-FORMATTED-TS.
+          05 WS-FORMATTED-DATE-TIME.
+             10 WS-FORMATTED-YEAR   PIC 9(4).
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-FORMATTED-MONTH  PIC 9(2).
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-FORMATTED-DAY    PIC 9(2).
+             10 FILLER              PIC X VALUE ' '.
+             10 WS-FORMATTED-HOUR   PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-MIN    PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-SEC    PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-MS     PIC 9(2).
+      *
+       LINKAGE SECTION.
+      ******************
+       01 stringRsp                 pic N(240) usage national.
+
+       COPY "JNI" SUPPRESS.
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       DO-MAIN SECTION.
+      *
+           MOVE 'PROGRAM CALLED' TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+
+           PERFORM OPEN-FILES
+           PERFORM READ-BATCH-REQUEST
+           PERFORM UNTIL BATCH-FILE-EOF
+               PERFORM PROCESS-CLAIM
+               PERFORM READ-BATCH-REQUEST
+           END-PERFORM
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE BATCH REQUEST FILE, THE BATCH REPORT FILE,
+      * AND THE CLAIMS AUDIT FILE (APPENDED TO, LIKE IMSCBLJC DOES, SO
+      * REPLAYED CLAIMS SHOW UP ALONGSIDE CLAIMS SUBMITTED LIVE).
+      ******************************************************************
+       OPEN-FILES.
+      *
+           OPEN INPUT BATCH-REQUEST-FILE
+           IF WS-BATCH-FS NOT = '00'
+               DISPLAY 'OPEN OF BATCH-REQUEST-FILE FAILED, FS='
+                       WS-BATCH-FS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT BATCH-REPORT-FILE
+           IF WS-RPT-FS NOT = '00'
+               DISPLAY 'OPEN OF BATCH-REPORT-FILE FAILED, FS='
+                       WS-RPT-FS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND CLAIM-AUDIT-FILE
+           IF WS-AUDIT-FS = '05' OR WS-AUDIT-FS = '35'
+             OPEN OUTPUT CLAIM-AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-FS NOT = '00'
+             MOVE 'AUDIT FILE OPEN FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-AUDIT-FS TO WS-LOG-MESSAGE(28:2)
+             PERFORM LOG-MESSAGE
+           END-IF
+
+           PERFORM OPEN-SEQ-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE ALL FOUR FILES
+      ******************************************************************
+       CLOSE-FILES.
+      *
+           CLOSE BATCH-REQUEST-FILE
+           CLOSE BATCH-REPORT-FILE
+           CLOSE CLAIM-AUDIT-FILE
+           PERFORM CLOSE-SEQ-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE CLAIM SEQUENCE FILE FOR THE LIFE OF THIS
+      * BATCH JOB AND READ THIS PROGRAM'S RECORD (RELATIVE RECORD
+      * WS-SEQ-RELKEY) INTO WORKING-STORAGE.  RELATIVE/RANDOM ACCESS IS
+      * USED RATHER THAN SEQUENTIAL SO REWRITE IN GET-CLAIM-NUMBER CAN
+      * BE ISSUED FOR EVERY CLAIM, NOT JUST THE FIRST ONE, WITHOUT A
+      * READ IMMEDIATELY BEFORE EACH ONE.  THE RECORD IS SEEDED WITH A
+      * ZERO RECORD THE FIRST TIME THIS PROGRAM SEES EITHER A BRAND NEW
+      * FILE (FS 05/35) OR AN EXISTING FILE THAT DOES NOT YET HAVE THIS
+      * PROGRAM'S RECORD IN IT (FS 23), WHICH HAPPENS THE FIRST TIME
+      * EITHER THIS PROGRAM OR IMSCBLJC RUNS AGAINST A FILE THE OTHER
+      * ONE ALREADY CREATED.
+      ******************************************************************
+       OPEN-SEQ-FILE.
+      *
+           OPEN I-O CLAIM-SEQ-FILE
+           IF WS-SEQ-FS = '05' OR WS-SEQ-FS = '35'
+             OPEN OUTPUT CLAIM-SEQ-FILE
+             CLOSE CLAIM-SEQ-FILE
+             OPEN I-O CLAIM-SEQ-FILE
+           END-IF
+
+           READ CLAIM-SEQ-FILE
+           IF WS-SEQ-FS = '23'
+             INITIALIZE CLAIM-SEQ-RECORD
+             WRITE CLAIM-SEQ-RECORD
+           END-IF
+
+           IF WS-SEQ-FS NOT = '00'
+             MOVE 'SEQ FILE OPEN/READ FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-SEQ-FS TO WS-LOG-MESSAGE(32:2)
+             PERFORM LOG-MESSAGE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE CLAIM SEQUENCE FILE
+      ******************************************************************
+       CLOSE-SEQ-FILE.
+      *
+           CLOSE CLAIM-SEQ-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO READ THE NEXT BATCH CLAIM REQUEST RECORD
+      ******************************************************************
+       READ-BATCH-REQUEST.
+      *
+           READ BATCH-REQUEST-FILE
+               AT END
+                   SET BATCH-FILE-EOF TO TRUE
+           END-READ
+
+           IF BATCH-FILE-NOT-EOF AND WS-BATCH-FS NOT = '00'
+               DISPLAY 'READ OF BATCH-REQUEST-FILE FAILED, FS='
+                       WS-BATCH-FS
+               SET BATCH-FILE-EOF TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO VALIDATE AND REPLAY ONE CLAIM REQUEST THROUGH THE
+      * SAME JAVA REST CLIENT CALL IMSCBLJC'S CALL-JAVA-METHOD MAKES.
+      ******************************************************************
+       PROCESS-CLAIM.
+      *
+           SET NO-JAVA-ERROR TO TRUE
+           MOVE SPACES TO WS-CLAIM-ENDPOINT-NAME
+           Set address of JNIEnv to JNIEnvPtr
+           Set address of JNINativeInterface to JNIENV
+      *
+           PERFORM GET-CLAIM-NUMBER
+
+           MOVE 'Invoking ZUtil Java class' TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+           Invoke ZUtil "redirectStandardStreams"
+           PERFORM CHECK-ERROR
+
+           IF NO-JAVA-ERROR
+               PERFORM VALIDATE-CLAIM-TYPE
+               IF CLAIM-IS-VALID
+                   PERFORM VALIDATE-CLAIM-AMOUNT
+               END-IF
+
+               IF CLAIM-IS-INVALID
+                   PERFORM REJECT-CLAIM
+               ELSE
+                   MOVE 'Invoking JavaRestClient.getClaimResult'
+                     TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+
+                   PERFORM BUILD-JAVA-INPUT-ARGS
+                   PERFORM GET-CLAIM-TIMEOUT
+                   PERFORM GET-CLAIM-ENDPOINTS
+
+                   SET USING-PRIMARY-ENDPOINT TO TRUE
+                   PERFORM CALL-CLAIM-REST-ENDPOINT
+
+                   IF JAVA-ERROR-OCCURRED
+                       MOVE 'PRIMARY ENDPOINT FAILED, FAILING OVER'
+                         TO WS-LOG-MESSAGE
+                       PERFORM LOG-MESSAGE
+                       SET NO-JAVA-ERROR TO TRUE
+                       SET USING-SECONDARY-ENDPOINT TO TRUE
+                       PERFORM CALL-CLAIM-REST-ENDPOINT
+                   END-IF
+
+                   IF NO-JAVA-ERROR
+                       PERFORM GET-JAVA-RESPONSE-STR
+                   ELSE
+                       MOVE SPACES TO WS-RETURN-STR
+                       STRING 'JAVA ERROR: ' WS-ERROR-MESSAGE
+                           DELIMITED BY SIZE INTO WS-RETURN-STR
+                   END-IF
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-RETURN-STR
+               STRING 'JAVA ERROR: ' WS-ERROR-MESSAGE
+                   DELIMITED BY SIZE INTO WS-RETURN-STR
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-REPORT-RECORD
+           .
+      ******************************************************************
+      * ROUTINE TO EDIT BAT-CLAIMTYPE AGAINST THE LIST OF CLAIM TYPES
+      * THE JAVA REST CLIENT SUPPORTS, BEFORE IT IS EVER HANDED TO
+      * JavaRestClient.getClaimResult.
+      ******************************************************************
+       VALIDATE-CLAIM-TYPE.
+      *
+           SET CLAIM-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE BAT-CLAIMTYPE
+               WHEN 'MEDICAL'
+               WHEN 'DRUG'
+               WHEN 'DENTAL'
+                   CONTINUE
+               WHEN OTHER
+                   SET CLAIM-IS-INVALID TO TRUE
+                   MOVE 'CLAIM TYPE IS NOT MEDICAL, DRUG, OR DENTAL'
+                     TO WS-REJECT-REASON
+           END-EVALUATE
+           .
+      ******************************************************************
+      * ROUTINE TO EDIT/VALIDATE BAT-CLAIMAMT BEFORE IT IS EVER HANDED
+      * TO THE JAVA REST CLIENT.  REJECTS MISSING (ZERO), NEGATIVE, OR
+      * OUT-OF-RANGE CLAIM AMOUNTS.
+      ******************************************************************
+       VALIDATE-CLAIM-AMOUNT.
+      *
+           SET CLAIM-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF BAT-CLAIMAMT = 0
+               SET CLAIM-IS-INVALID TO TRUE
+               MOVE 'CLAIM AMOUNT IS MISSING' TO WS-REJECT-REASON
+           ELSE
+               IF BAT-CLAIMAMT < 0
+                   SET CLAIM-IS-INVALID TO TRUE
+                   MOVE 'CLAIM AMOUNT IS NEGATIVE'
+                     TO WS-REJECT-REASON
+               ELSE
+                   IF BAT-CLAIMAMT > WS-CLAIM-AMT-MAX
+                       SET CLAIM-IS-INVALID TO TRUE
+                       MOVE 'CLAIM AMOUNT EXCEEDS MAXIMUM ALLOWED'
+                         TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO REJECT A CLAIM WITHOUT CALLING THE JAVA REST CLIENT
+      ******************************************************************
+       REJECT-CLAIM.
+      *
+           MOVE SPACES TO WS-RETURN-STR
+           STRING 'REJECTED: ' WS-REJECT-REASON DELIMITED BY SIZE
+               INTO WS-RETURN-STR
+           MOVE WS-RETURN-STR TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+           .
+      ******************************************************************
+      * ROUTINE TO WRITE ONE REPLAYED CLAIM TO THE CLAIMS AUDIT FILE,
+      * THE SAME RECORD LAYOUT IMSCBLJC WRITES.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+      *
+           MOVE WS-CLAIM-NO-BUILD  TO AUD-CLAIMNO
+           MOVE BAT-CLAIMTYPE      TO AUD-CLAIMTYPE
+           MOVE BAT-CLAIMAMT       TO AUD-CLAIMAMT
+           MOVE WS-RETURN-STR      TO AUD-REST-RESULT
+           MOVE 'BATCH   '         TO AUD-USER-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           PERFORM BUILD-IMS-JULIAN-DATE
+           MOVE WS-JULIAN-DATE-BUILD TO AUD-DATE
+           MOVE WS-TEMP-TIME       TO AUD-TIME
+           MOVE SPACES             TO AUD-CLAIM-NOTES
+           MOVE WS-CLAIM-ENDPOINT-NAME TO AUD-ENDPOINT
+
+           WRITE CLAIM-AUDIT-RECORD
+           IF WS-AUDIT-FS NOT = '00'
+             MOVE 'AUDIT FILE WRITE FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-AUDIT-FS TO WS-LOG-MESSAGE(30:2)
+             PERFORM LOG-MESSAGE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CONVERT WS-TEMP-DATE (FUNCTION CURRENT-DATE'S
+      * CALENDAR CCYYMMDD, ALREADY MOVED IN BY THE CALLER) INTO
+      * WS-JULIAN-DATE-BUILD, THE PACKED 0CYYDDD JULIAN FORMAT
+      * AUD-DATE REQUIRES.
+      ******************************************************************
+       BUILD-IMS-JULIAN-DATE.
+      *
+           MOVE WS-TEMP-DATE        TO WS-JULIAN-CCYYMMDD
+           COMPUTE WS-JULIAN-INT-CURRENT =
+               FUNCTION INTEGER-OF-DATE(WS-JULIAN-CCYYMMDD)
+
+           COMPUTE WS-JULIAN-JAN1-DATE = (WS-TEMP-YEAR * 10000) + 0101
+           COMPUTE WS-JULIAN-INT-JAN1 =
+               FUNCTION INTEGER-OF-DATE(WS-JULIAN-JAN1-DATE)
+
+           COMPUTE WS-JULIAN-DDD =
+               WS-JULIAN-INT-CURRENT - WS-JULIAN-INT-JAN1 + 1
+           COMPUTE WS-JULIAN-YY = FUNCTION MOD(WS-TEMP-YEAR, 100)
+           COMPUTE WS-JULIAN-CENTURY = (WS-TEMP-YEAR / 100) - 19
+           .
+      ******************************************************************
+      * ROUTINE TO WRITE ONE LINE TO THE BATCH REPORT FILE SUMMARIZING
+      * THE RESULT OF REPLAYING ONE CLAIM.
+      ******************************************************************
+       WRITE-REPORT-RECORD.
+      *
+           MOVE BAT-CLAIMAMT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-CLAIM-NO-BUILD ' ' BAT-CLAIMTYPE ' '
+               WS-EDIT-AMOUNT ' ' WS-RETURN-STR(1:30)
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+      ******************************************************************
+      * ROUTINE TO CHECK FOR ERROR DURING JAVA CALL
+      ******************************************************************
+       CHECK-ERROR.
+      *
+           Call ExceptionOccurred
+                using by value JNIEnvPtr
+                returning ex
+           If ex not = null then
+                Call ExceptionClear using by value JNIEnvPtr
+                SET JAVA-ERROR-OCCURRED TO TRUE
+                Invoke ex "getMessage" returning jStrOutput
+                If jStrOutput not = null then
+                    PERFORM GET-EXCEPTION-MESSAGE-STR
+                Else
+                    MOVE 'JAVA EXCEPTION OCCURRED' TO WS-ERROR-MESSAGE
+                End-if
+                MOVE WS-ERROR-MESSAGE TO WS-LOG-MESSAGE
+                PERFORM LOG-MESSAGE
+                Invoke ex "printStackTrace"
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO GET THE TEXT OF ex.getMessage() INTO WS-ERROR-MESSAGE
+      ******************************************************************
+       GET-EXCEPTION-MESSAGE-STR.
+
+           Call GetStringLength
+                using by value JNIEnvPtr
+                      jStrOutput
+                returning strLenOutput
+
+           If strLenOutput = 0 then
+               MOVE 'JAVA EXCEPTION OCCURRED' TO WS-ERROR-MESSAGE
+           Else
+               Call GetStringChars
+                    using by value JNIEnvPtr
+                          jStrOutput
+                          address of jboolean1
+                    returning strOutPtr
+
+               SET ADDRESS OF stringRsp TO strOutPtr
+               INITIALIZE WS-ERROR-MESSAGE
+
+               PERFORM GET-CCSID
+               MOVE FUNCTION DISPLAY-OF(stringRsp(1:strLenOutput),
+                                         WS-CCSID)
+                    TO WS-ERROR-MESSAGE
+
+               Call ReleaseStringChars
+                    using by value JNIEnvPtr
+                          jStrOutput
+                          address of stringRsp
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD THE ARGS TO PASS TO THE JAVA STATIC METHOD
+      ******************************************************************
+       BUILD-JAVA-INPUT-ARGS.
+      *
+      * public static String
+      *        getClaimResult(String claimType, String claimAmount,
+      *                       int timeoutMillis, String claimTag,
+      *                       String claimUrl)
+      *
+      * claimTag IS THE CLAIM REFERENCE NUMBER (WS-CLAIM-NO-BUILD,
+      * ALREADY BUILT BY GET-CLAIM-NUMBER BEFORE THIS PARAGRAPH RUNS)
+      * SO THE JAVA SIDE CAN TAG WHATEVER IT WRITES TO THE SHARED
+      * STDOUT/STDERR STREAMS WITH THE OWNING CLAIM.  SEE IMSCBLJC FOR
+      * THE SAME CONVENTION.
+      *
+           MOVE BAT-CLAIMTYPE TO stringClaimType
+           MOVE BAT-CLAIMAMT TO WS-CLAIMAMT-DISPLAY
+           MOVE WS-CLAIMAMT-DISPLAY TO stringClaimAmount
+           MOVE WS-CLAIM-NO-BUILD TO stringClaimTag
+           MOVE LENGTH OF BAT-CLAIMTYPE TO strLenClaimType
+           MOVE LENGTH OF WS-CLAIMAMT-DISPLAY TO strLenClaimAmout
+           MOVE LENGTH OF WS-CLAIM-NO-BUILD TO strLenClaimTag
+
+      * Create a new string using value from BAT-CLAIMTYPE
+           Call NewString
+                using by value JNIEnvPtr
+                      address of stringClaimType
+                      strLenClaimType
+                returning jStrClaimType
+
+           If jStrClaimType not = null then
+               MOVE 'CREATE jStrClaimType SUCCESSFUL' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'CREATE jStrClaimType FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+
+      * Create a new string using value from BAT-CLAIMAMT
+           Call NewString
+                using by value JNIEnvPtr
+                      address of stringClaimAmount
+                      strLenClaimAmout
+                returning jStrClaimAmount
+
+           If jStrClaimAmount not = null then
+               MOVE 'CREATE jStrClaimAmount SUCCESSFUL'
+                 TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'CREATE jStrClaimAmount FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+
+      * Create a new string using value from WS-CLAIM-NO-BUILD to tag
+      * this transaction's output on the Java side
+           Call NewString
+                using by value JNIEnvPtr
+                      address of stringClaimTag
+                      strLenClaimTag
+                returning jStrClaimTag
+
+           If jStrClaimTag not = null then
+               MOVE 'CREATE jStrClaimTag SUCCESSFUL' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'CREATE jStrClaimTag FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE CCSID USED TO CONVERT A JAVA STRING TO
+      * COBOL DISPLAY FORMAT.  SEE IMSCBLJC FOR THE SAME CONVENTION.
+      ******************************************************************
+       GET-CCSID.
+
+           MOVE 1140 TO WS-CCSID
+           ACCEPT WS-CCSID-ENV FROM ENVIRONMENT "JCCSID"
+           IF WS-CCSID-ENV NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-CCSID-ENV)
+                   TO WS-CCSID-NUMVAL-TEST
+               IF WS-CCSID-NUMVAL-TEST = 0
+                   MOVE FUNCTION NUMVAL(WS-CCSID-ENV) TO WS-CCSID
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE TIMEOUT (IN MILLISECONDS) PASSED TO
+      * JavaRestClient.getClaimResult.  SEE IMSCBLJC FOR THE SAME
+      * CONVENTION.
+      ******************************************************************
+       GET-CLAIM-TIMEOUT.
+
+           MOVE 5000 TO WS-CLAIM-TIMEOUT-MS
+           ACCEPT WS-CLAIM-TIMEOUT-ENV FROM ENVIRONMENT "JCLMTMOUT"
+           IF WS-CLAIM-TIMEOUT-ENV NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-CLAIM-TIMEOUT-ENV)
+                   TO WS-CLAIM-TIMEOUT-NUMVAL-TEST
+               IF WS-CLAIM-TIMEOUT-NUMVAL-TEST = 0
+                   MOVE FUNCTION NUMVAL(WS-CLAIM-TIMEOUT-ENV)
+                       TO WS-CLAIM-TIMEOUT-MS
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE PRIMARY/SECONDARY REST ENDPOINT URLS.
+      * SEE IMSCBLJC FOR THE SAME CONVENTION.
+      ******************************************************************
+       GET-CLAIM-ENDPOINTS.
+
+           MOVE 'http://localhost:9080/claims' TO WS-CLAIM-URL-PRIMARY
+           MOVE 'http://localhost:9081/claims' TO WS-CLAIM-URL-SECONDARY
+           ACCEPT WS-CLAIM-URL-PRIMARY FROM ENVIRONMENT "JCLMURL1"
+           ACCEPT WS-CLAIM-URL-SECONDARY FROM ENVIRONMENT "JCLMURL2"
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD THE JAVA STRING ARGUMENT FOR WHICHEVER CLAIM
+      * ENDPOINT IS CURRENTLY ACTIVE.  SEE IMSCBLJC FOR THE SAME
+      * CONVENTION.
+      ******************************************************************
+       BUILD-CLAIM-URL-ARG.
+
+           IF USING-PRIMARY-ENDPOINT
+               MOVE WS-CLAIM-URL-PRIMARY TO WS-CLAIM-URL-ACTIVE
+               MOVE 'PRIMARY ' TO WS-CLAIM-ENDPOINT-NAME
+           ELSE
+               MOVE WS-CLAIM-URL-SECONDARY TO WS-CLAIM-URL-ACTIVE
+               MOVE 'SECONDARY' TO WS-CLAIM-ENDPOINT-NAME
+           END-IF
+
+           MOVE WS-CLAIM-URL-ACTIVE TO stringClaimUrl
+           MOVE LENGTH OF WS-CLAIM-URL-ACTIVE TO strLenClaimUrl
+
+           Call NewString
+                using by value JNIEnvPtr
+                      address of stringClaimUrl
+                      strLenClaimUrl
+                returning jStrClaimUrl
+
+           If jStrClaimUrl not = null then
+               MOVE 'CREATE jStrClaimUrl SUCCESSFUL' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'CREATE jStrClaimUrl FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO INVOKE JavaRestClient.getClaimResult AGAINST
+      * WHICHEVER ENDPOINT IS CURRENTLY ACTIVE.  SEE IMSCBLJC FOR THE
+      * SAME CONVENTION.
+      ******************************************************************
+       CALL-CLAIM-REST-ENDPOINT.
+
+           PERFORM BUILD-CLAIM-URL-ARG
+
+           STRING 'Invoking JavaRestClient.getClaimResult on '
+               WS-CLAIM-ENDPOINT-NAME ' endpoint'
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+
+           Invoke JavaRestClient "getClaimResult"
+               using by value jStrClaimType jStrClaimAmount
+                              WS-CLAIM-TIMEOUT-MS jStrClaimTag
+                              jStrClaimUrl
+               returning jStrOutput
+
+           PERFORM CHECK-ERROR
+
+           If NO-JAVA-ERROR
+               If jStrOutput not = null then
+                   MOVE 'METHOD getClaimResult SUCCESSFUL'
+                     TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               Else
+                   SET JAVA-ERROR-OCCURRED TO TRUE
+                   MOVE 'METHOD getClaimResult FAILED'
+                     TO WS-ERROR-MESSAGE
+                   MOVE WS-ERROR-MESSAGE TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               End-if
+           End-if
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD A UNIQUE CLAIM REFERENCE NUMBER FOR THIS
+      * REPLAYED CLAIM ('B' + YYMMDD + A 5-DIGIT SEQUENCE NUMBER THAT
+      * INCREMENTS FOR EVERY CLAIM THIS PROGRAM PROCESSES ON A GIVEN
+      * DAY, WRAPPING BACK TO 1 AFTER 99999).  THE SEQUENCE IS KEPT IN
+      * CLAIM-SEQ-RECORD, REWRITTEN EVERY TIME, SO IT SURVIVES ACROSS
+      * SEPARATE RUNS OF THIS BATCH JOB ON THE SAME CALENDAR DAY.
+      ******************************************************************
+       GET-CLAIM-NUMBER.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           MOVE WS-TEMP-YEAR(3:2) TO WS-CLAIM-NO-YY
+           MOVE WS-TEMP-MONTH TO WS-CLAIM-NO-MM
+           MOVE WS-TEMP-DAY TO WS-CLAIM-NO-DD
+
+           IF SEQ-LAST-DATE NOT = WS-CLAIM-NO-DATE
+               MOVE WS-CLAIM-NO-DATE TO SEQ-LAST-DATE
+               MOVE 0 TO SEQ-LAST-NO
+           END-IF
+
+           ADD 1 TO SEQ-LAST-NO
+           IF SEQ-LAST-NO > 99999
+               MOVE 1 TO SEQ-LAST-NO
+           END-IF
+
+           REWRITE CLAIM-SEQ-RECORD
+           IF WS-SEQ-FS NOT = '00'
+               MOVE 'SEQ FILE REWRITE FAILED, FS=' TO WS-LOG-MESSAGE
+               MOVE WS-SEQ-FS TO WS-LOG-MESSAGE(30:2)
+               PERFORM LOG-MESSAGE
+           END-IF
+
+           MOVE SEQ-LAST-NO TO WS-CLAIM-NO-SEQ
+           .
+      ******************************************************************
+      * ROUTINE TO GET THE RESPONSE RETURNED BY THE JAVA CALL
+      ******************************************************************
+       GET-JAVA-RESPONSE-STR.
+
+      * Get the length of the string returned by the Java call
+           Call GetStringLength
+                using by value JNIEnvPtr
+                      jStrOutput
+                returning strLenOutput
+
+           If strLenOutput not = 0 then
+               MOVE 'GetStringLength SUCCESSFUL' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+           Else
+               MOVE 'GetStringLength FAILED' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               Stop run
+           End-if
+
+      * Get the string class object returned by the Java call
+           Call GetStringChars
+                using by value JNIEnvPtr
+                      jStrOutput
+                      address of jboolean1
+                returning strOutPtr
+
+      * Copy the string response to a place holder so we can free it up
+           SET ADDRESS OF stringRsp TO strOutPtr
+           INITIALIZE WS-RETURN-STR
+
+           PERFORM GET-CCSID
+           MOVE FUNCTION DISPLAY-OF(stringRsp(1:strLenOutput), WS-CCSID)
+                TO WS-RETURN-STR
+
+           MOVE WS-RETURN-STR TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+
+      * Contents of the string class copied, release the string object
+           Call ReleaseStringChars
+                using by value JNIEnvPtr
+                      jStrOutput
+                      address of stringRsp
+           .
+      ******************************************************************
+      * ROUTINE TO LOG MESSAGE TO SYSOUT
+      ******************************************************************
+       LOG-MESSAGE.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+           MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+           MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+           MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+           MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
+           MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
+           MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
+
+           DISPLAY WS-FORMATTED-DATE-TIME ' IMSCBATD VER 1.0 '
+             WS-LOG-MESSAGE(1:50)
+           .
+       END PROGRAM IMSCBATD.
