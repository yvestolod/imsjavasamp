@@ -37,14 +37,34 @@
            Class JavaClass     is "java.lang.Class"
            Class stringArray   is "jobjectArray:java.lang.String".
 
+       INPUT-OUTPUT SECTION.
+      ************************
+       FILE-CONTROL.
+      *
+           SELECT LOG-FILE ASSIGN TO CLMLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
        DATA DIVISION.
       ****************
+       FILE SECTION.
+      ****************
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2LOG.
+
        WORKING-STORAGE SECTION.
       **************************
        01 args                      object reference stringArray.
        01 argsLen                   pic s9(9) binary value 0.
        01 jstring1                  object reference JavaString.
        01 jstring2                  object reference JavaString.
+      * TABLE OF JavaString OBJECTS BUILT FROM THE SPACE-DELIMITED
+      * ARGUMENTS PARSED OUT OF WS-JAVA-ARG-FULL FOR JavaSample.main.
+      * SIZED TO MATCH WS-JAVA-ARG-TAB BELOW.
+       01 WS-JSTRING-ARG-TAB.
+          05 WS-JSTRING-ARG OCCURS 12 TIMES
+                             object reference JavaString.
        01 stringClass               object reference JavaClass.
        01 ex                        object reference JavaException.
        01 stringBuf                 pic N(256) usage national.
@@ -55,11 +75,23 @@
           88 jboolean1-true         value X'01' through X'FF'.
           88 jboolean1-false        value X'00'.
       ******************************************************************
+      * TRANCODES RECOGNIZED BY THIS MPP REGION.  IN-TRANCODE DRIVES
+      * WHICH JAVA-CALL VARIANT RUNS FOR A GIVEN MESSAGE SO ONE
+      * PROGRAM/PSB CAN SERVE MORE THAN ONE VARIANT.
+      ******************************************************************
+       01 WS-TRANCODE-HELLO         PIC X(10) VALUE 'JHELLO'.
+       01 WS-TRANCODE-MULTI         PIC X(10) VALUE 'JMULTI'.
+      ******************************************************************
       * INCLUDE THE COPYBOOK FOR REQUEST AND RESPONSE DATA STRUCTURE
       * OF THE SAMPLE PROGRAM.
       ******************************************************************
        COPY IMSC2JC.
       ******************************************************************
+      * DATA AREA FOR A DLI-GET-NEXT CONTINUATION SEGMENT, USED WHEN
+      * THE CALLER'S ARGUMENT LIST DOES NOT FIT IN IN-JAVA-ARG ALONE.
+      ******************************************************************
+       COPY IMSC2CNT.
+      ******************************************************************
       * DECLARE THE WORKING STORAGE VARIABLES SPECIFIC TO IMS
       ******************************************************************
        77 DLI-GET-UNIQUE            PIC X(4) VALUE 'GU  '.
@@ -72,8 +104,51 @@
       * DECLARE THE WORKING STORAGE VARIABLES USED IN THIS PROGRAM
       ******************************************************************
        01 WS-LOG-MESSAGE            PIC X(80).
+       01 WS-LOG-FS                 PIC XX VALUE SPACES.
+       01 WS-LOG-LEVEL               PIC X(5).
+       01 WS-LOG-LEVEL-IDX           PIC S9(4) COMP.
+      * TRANSACTION TAG BUILT FROM THE PCB'S MESSAGE SEGMENT NUMBER SO
+      * THE DISPLAY/LOG LINES BRACKETING A SINGLE JAVA CALL SEQUENCE
+      * CAN BE TIED BACK TO ONE INVOCATION OF THIS MPP EVEN THOUGH
+      * ZUtil/JavaSample HAVE NO TAGGING OF THEIR OWN TO EXTEND.
+       01 WS-XACT-TAG.
+          05 FILLER                 PIC X(5) VALUE 'XACT='.
+          05 WS-XACT-TAG-SEG-NO     PIC 9(5).
        01 WS-CCSID                  PIC 9(5).
-       01 WS-RETURN-STR             PIC X(50).
+       01 WS-CCSID-ENV              PIC X(5).
+       01 WS-CCSID-NUMVAL-TEST      PIC S9(4) COMP.
+       01 WS-RETURN-STR             PIC X(240).
+       01 WS-JAVA-ERROR-SW          PIC X VALUE 'N'.
+          88 JAVA-ERROR-OCCURRED         VALUE 'Y'.
+          88 NO-JAVA-ERROR               VALUE 'N'.
+       01 WS-ERROR-MESSAGE          PIC X(240).
+      ******************************************************************
+      * STAGING AREA FOR THE OUTBOUND RESULT TEXT.  LONGER THAN ONE
+      * OUT-MESSAGE SEGMENT (60 BYTES) SO SET-OUTPUT-MESSAGE CAN SPLIT
+      * IT ACROSS MULTIPLE IMS OUTPUT SEGMENTS INSTEAD OF TRUNCATING.
+      ******************************************************************
+       01 WS-OUTPUT-TEXT            PIC X(240) VALUE SPACES.
+       01 WS-OUTPUT-TEXT-PTR        PIC S9(4) COMP.
+      ******************************************************************
+      * WS-JAVA-ARG-FULL HOLDS THE ROOT SEGMENT'S IN-JAVA-ARG PLUS ANY
+      * CONTINUATION SEGMENTS READ VIA DLI-GET-NEXT, SO AN ARGUMENT
+      * LIST LONGER THAN ONE SEGMENT CAN STILL BE PARSED INTO
+      * WS-JAVA-ARG-TAB BELOW (3 SEGMENTS OF 80 BYTES = 240 BYTES,
+      * ENOUGH FOR 12 20-BYTE ARGUMENTS).
+      ******************************************************************
+       01 WS-JAVA-ARG-FULL          PIC X(240) VALUE SPACES.
+       01 WS-JAVA-ARG-FULL-PTR      PIC S9(4) COMP.
+      ******************************************************************
+      * TABLE HOLDING THE SPACE-DELIMITED ARGUMENTS PARSED OUT OF
+      * WS-JAVA-ARG-FULL FOR JavaSample.main.  UP TO 12 ARGUMENTS OF
+      * 20 BYTES EACH -- THE SAME 20-BYTE WIDTH THE SINGLE-ARGUMENT
+      * INTERFACE ORIGINALLY USED.
+      ******************************************************************
+       01 WS-JAVA-ARG-TAB.
+          05 WS-JAVA-ARG OCCURS 12 TIMES PIC X(20).
+       01 WS-JAVA-ARGS-COUNT        PIC S9(4) COMP.
+       01 WS-JAVA-ARG-IDX           PIC S9(4) COMP.
+       01 WS-JAVA-ARR-IDX0          PIC S9(4) COMP.
        01 WS-TEMP-TS.
           05 WS-TEMP-DATE-TIME.
              10 WS-TEMP-DATE.
@@ -114,7 +189,7 @@
           05 IO-PCB-MOD-NAME        PIC X(8).
           05 IO-PCB-USER-ID         PIC X(8).
 
-       01 stringRsp                 pic N(50) usage national.
+       01 stringRsp                 pic N(240) usage national.
 
        COPY "JNI" SUPPRESS.
       ******************************************************************
@@ -127,26 +202,112 @@
            INITIALIZE INPUT-MSG
            INITIALIZE OUTPUT-MSG
 
+           PERFORM OPEN-LOG-FILE
+
            MOVE 'PROGRAM CALLED' TO WS-LOG-MESSAGE
            PERFORM LOG-MESSAGE
 
            PERFORM GET-INPUT-MESSAGE
            PERFORM UNTIL IO-PCB-STATUS-CODE     = DLI-END-MESSAGES
                    OR    IO-PCB-STATUS-CODE NOT = SPACES
-             PERFORM CALL-JAVA-CLASS
+             PERFORM DISPATCH-ON-TRANCODE
              PERFORM SET-OUTPUT-MESSAGE
              PERFORM GET-INPUT-MESSAGE
            END-PERFORM
 
+           PERFORM CLOSE-LOG-FILE
+
            GOBACK
            .
       ******************************************************************
-      * ROUTINE TO CALL THE JAVA CLASS
+      * ROUTINE TO OPEN THE STRUCTURED LOG FILE FOR THE LIFE OF THIS
+      * MPP REGION, SAME OPEN-EXTEND-WITH-FALLBACK PATTERN AS THE
+      * CLAIMS AUDIT FILE SO CONCURRENT REGIONS APPEND RATHER THAN
+      * OVERWRITE EACH OTHER'S LOG RECORDS FOR THE DAY.
       ******************************************************************
-       CALL-JAVA-CLASS.
+       OPEN-LOG-FILE.
       *
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-FS = '05' OR WS-LOG-FS = '35'
+             OPEN OUTPUT LOG-FILE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE STRUCTURED LOG FILE
+      ******************************************************************
+       CLOSE-LOG-FILE.
+      *
+           CLOSE LOG-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO ROUTE THIS MESSAGE TO A JAVA-CALL VARIANT BASED ON
+      * IN-TRANCODE.  UNRECOGNIZED/BLANK TRANCODES DEFAULT TO THE
+      * ORIGINAL MULTI-CALL BEHAVIOR OF THIS PROGRAM.
+      ******************************************************************
+       DISPATCH-ON-TRANCODE.
+           EVALUATE IN-TRANCODE
+               WHEN WS-TRANCODE-HELLO
+                   PERFORM CALL-JAVA-CLASS-HELLO
+               WHEN OTHER
+                   PERFORM CALL-JAVA-CLASS-MULTI
+           END-EVALUATE
+           .
+      ******************************************************************
+      * ROUTINE TO CALL THE JAVA CLASS - HELLO WORLD VARIANT (SAME
+      * BEHAVIOR AS IMSCBLJA'S CALL-JAVA-CLASS-HELLO) SO TRANCODE
+      * JHELLO CAN BE ROUTED TO THIS PROGRAM AS WELL.
+      ******************************************************************
+       CALL-JAVA-CLASS-HELLO.
+      *
+           SET NO-JAVA-ERROR TO TRUE
            Set address of JNIEnv to JNIEnvPtr
            Set address of JNINativeInterface to JNIENV
+           PERFORM BUILD-XACT-TAG
+      *
+           STRING 'BEGIN JAVA CALL SEQUENCE ' WS-XACT-TAG
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+      *
+           MOVE 'Invoking ZUtil Java class' TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+           Invoke ZUtil "redirectStandardStreams"
+           PERFORM CHECK-ERROR
+      *
+           IF NO-JAVA-ERROR
+               MOVE 'Invoking JavaSample.main' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               PERFORM BUILD-ARGS-ARRAY
+               Invoke JavaSample "main"
+                   using by value args
+               PERFORM CHECK-ERROR
+           END-IF
+
+           IF JAVA-ERROR-OCCURRED
+               PERFORM REJECT-JAVA-ERROR
+           ELSE
+               MOVE IN-JAVA-ARG TO OUT-JAVA-ARG
+               MOVE 'COBOL TO JAVA CALL COMPLETED' TO WS-OUTPUT-TEXT
+               MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
+               MOVE 0 TO OUT-ZZ
+           END-IF
+      *
+           STRING 'END JAVA CALL SEQUENCE ' WS-XACT-TAG
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+           .
+      ******************************************************************
+      * ROUTINE TO CALL THE JAVA CLASS - MULTI-CALL VARIANT
+      ******************************************************************
+       CALL-JAVA-CLASS-MULTI.
+      *
+           SET NO-JAVA-ERROR TO TRUE
+           Set address of JNIEnv to JNIEnvPtr
+           Set address of JNINativeInterface to JNIENV
+           PERFORM BUILD-XACT-TAG
+      *
+           STRING 'BEGIN JAVA CALL SEQUENCE ' WS-XACT-TAG
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
       *
       * (a) Calling a static void method in Java
       *
@@ -164,49 +325,71 @@
       * We invoke demo.ibm.sample.JavaSample, but this could
       * be any arbitrary Java code
       *
-           MOVE 'Invoking JavaSample.main' TO WS-LOG-MESSAGE
-           PERFORM LOG-MESSAGE
-           PERFORM BUILD-ARGS-ARRAY
+           IF NO-JAVA-ERROR
+               MOVE 'Invoking JavaSample.main' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
+               PERFORM BUILD-ARGS-ARRAY
 
-           Invoke JavaSample "main"
-               using by value args
-           PERFORM CHECK-ERROR
+               Invoke JavaSample "main"
+                   using by value args
+               PERFORM CHECK-ERROR
+           END-IF
       *
       * (c) Calling a static method that returns a string in Java
       *
       * Using the same demo.ibm.sample.JavaSample, but this time
       * calling a static method that returns a string
       *
-           MOVE 'Invoking JavaSample.getResponse' TO WS-LOG-MESSAGE
-           PERFORM LOG-MESSAGE
+           IF NO-JAVA-ERROR
+               MOVE 'Invoking JavaSample.getResponse' TO WS-LOG-MESSAGE
+               PERFORM LOG-MESSAGE
 
-           Invoke JavaSample "getResponse"
-               using by value jString1
-               returning jString2
+               Invoke JavaSample "getResponse"
+                   using by value WS-JSTRING-ARG(1)
+                   returning jString2
 
-           If jString2 not = null then
-               MOVE 'METHOD getResponse SUCCESSFUL' TO WS-LOG-MESSAGE
-               PERFORM LOG-MESSAGE
-           Else
-               MOVE 'METHOD getResponse FAILED' TO WS-LOG-MESSAGE
-               PERFORM LOG-MESSAGE
-               Stop run
-           End-if
+               If jString2 not = null then
+                   MOVE 'METHOD getResponse SUCCESSFUL'
+                     TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               Else
+                   SET JAVA-ERROR-OCCURRED TO TRUE
+                   MOVE 'METHOD getResponse FAILED' TO WS-ERROR-MESSAGE
+                   MOVE WS-ERROR-MESSAGE TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               End-if
+           END-IF
 
-           PERFORM GET-JAVA-RESPONSE-STR
+           IF NO-JAVA-ERROR
+               PERFORM GET-JAVA-RESPONSE-STR
+           END-IF
       *
       * Process the output that will be returned back to IMS
       *
-           MOVE IN-JAVA-ARG TO OUT-JAVA-ARG
-           MOVE WS-RETURN-STR TO OUT-MESSAGE
-           MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
-           MOVE 0 TO OUT-ZZ
+           IF JAVA-ERROR-OCCURRED
+               PERFORM REJECT-JAVA-ERROR
+           ELSE
+               MOVE IN-JAVA-ARG TO OUT-JAVA-ARG
+               MOVE WS-RETURN-STR TO WS-OUTPUT-TEXT
+               MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
+               MOVE 0 TO OUT-ZZ
+           END-IF
+      *
+           STRING 'END JAVA CALL SEQUENCE ' WS-XACT-TAG
+               DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
            .
       ******************************************************************
-      * ROUTINE TO GET INPUT MESSAGE FROM QUEUE
+      * ROUTINE TO GET INPUT MESSAGE FROM QUEUE.  IN-JAVA-ARG IS THE
+      * ROOT SEGMENT'S ARGUMENT TEXT; IF THE CALLER QUEUED ADDITIONAL
+      * CONTINUATION SEGMENTS BEHIND IT, GET-CONTINUATION-SEGMENTS
+      * READS THEM VIA DLI-GET-NEXT AND APPENDS THEM ONTO
+      * WS-JAVA-ARG-FULL SO THE ARGUMENT LIST IS NOT LIMITED TO ONE
+      * SEGMENT'S WIDTH.
       ******************************************************************
        GET-INPUT-MESSAGE.
       *
+           MOVE SPACES TO WS-JAVA-ARG-FULL
            CALL 'CBLTDLI' USING DLI-GET-UNIQUE IO-PCB-MASK
                                 INPUT-MSG
            IF IO-PCB-STATUS-CODE NOT = SPACES AND
@@ -214,20 +397,67 @@
              DISPLAY 'GU FAILED WITH IO-PCB-STATUS-CODE('
                      IO-PCB-STATUS-CODE ')'
            END-IF
+
+           IF IO-PCB-STATUS-CODE = SPACES
+               MOVE IN-JAVA-ARG TO
+                   WS-JAVA-ARG-FULL(1:LENGTH OF IN-JAVA-ARG)
+               PERFORM GET-CONTINUATION-SEGMENTS
+           END-IF
            .
       ******************************************************************
-      * ROUTINE TO RETURN THE OUTPUT MESSAGE
+      * ROUTINE TO READ ANY CONTINUATION SEGMENTS QUEUED BEHIND THE
+      * ROOT SEGMENT, APPENDING EACH ONE'S TEXT ONTO WS-JAVA-ARG-FULL.
+      * DLI-END-SEGMENTS ('QD') IS THE NORMAL END-OF-MESSAGE SIGNAL
+      * FROM GN AND IS NOT AN ERROR -- IT IS RESET BACK TO SPACES
+      * BEFORE RETURNING SO DO-MAIN'S LOOP STILL SEES A NORMAL GU.
       ******************************************************************
-       SET-OUTPUT-MESSAGE.
+       GET-CONTINUATION-SEGMENTS.
       *
-           CALL 'CBLTDLI' USING DLI-INSERT IO-PCB-MASK
-                                OUTPUT-MSG
-           IF IO-PCB-STATUS-CODE NOT = SPACES
-             DISPLAY 'ISRT FAILED WITH IO-PCB-STATUS-CODE('
-                     IO-PCB-STATUS-CODE ')'
+           COMPUTE WS-JAVA-ARG-FULL-PTR = LENGTH OF IN-JAVA-ARG + 1
+           CALL 'CBLTDLI' USING DLI-GET-NEXT IO-PCB-MASK CONT-MSG
+           PERFORM UNTIL IO-PCB-STATUS-CODE NOT = SPACES
+                      OR WS-JAVA-ARG-FULL-PTR >
+                         LENGTH OF WS-JAVA-ARG-FULL
+               MOVE CONT-TEXT TO
+                   WS-JAVA-ARG-FULL(WS-JAVA-ARG-FULL-PTR:
+                       LENGTH OF CONT-TEXT)
+               ADD LENGTH OF CONT-TEXT TO WS-JAVA-ARG-FULL-PTR
+               CALL 'CBLTDLI' USING DLI-GET-NEXT IO-PCB-MASK CONT-MSG
+           END-PERFORM
+
+           IF IO-PCB-STATUS-CODE = DLI-END-SEGMENTS
+               MOVE SPACES TO IO-PCB-STATUS-CODE
            END-IF
            .
       ******************************************************************
+      * ROUTINE TO RETURN THE OUTPUT MESSAGE.  WS-OUTPUT-TEXT MAY HOLD
+      * MORE TEXT THAN FITS IN A SINGLE OUT-MESSAGE SEGMENT, SO THIS
+      * INSERTS ONE IMS SEGMENT PER OUT-MESSAGE-SIZED CHUNK UNTIL ALL
+      * OF IT HAS BEEN SENT (AT LEAST ONE SEGMENT IS ALWAYS INSERTED).
+      ******************************************************************
+       SET-OUTPUT-MESSAGE.
+      *
+           PERFORM WITH TEST BEFORE VARYING WS-OUTPUT-TEXT-PTR
+               FROM 1 BY LENGTH OF OUT-MESSAGE
+               UNTIL WS-OUTPUT-TEXT-PTR > LENGTH OF WS-OUTPUT-TEXT
+                  OR (WS-OUTPUT-TEXT-PTR > 1 AND
+                      WS-OUTPUT-TEXT(WS-OUTPUT-TEXT-PTR:) = SPACES)
+
+               MOVE SPACES TO OUT-MESSAGE
+               MOVE WS-OUTPUT-TEXT(WS-OUTPUT-TEXT-PTR:
+                   LENGTH OF OUT-MESSAGE) TO OUT-MESSAGE
+
+               CALL 'CBLTDLI' USING DLI-INSERT IO-PCB-MASK
+                                    OUTPUT-MSG
+               IF IO-PCB-STATUS-CODE NOT = SPACES
+                 DISPLAY 'ISRT FAILED WITH IO-PCB-STATUS-CODE('
+                         IO-PCB-STATUS-CODE ')'
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-OUTPUT-TEXT
+           .
+      ******************************************************************
       * ROUTINE TO CHECK FOR ERROR DURING JAVA CALL
       ******************************************************************
        CHECK-ERROR.
@@ -237,39 +467,128 @@
                 returning ex
            If ex not = null then
                 Call ExceptionClear using by value JNIEnvPtr
-                MOVE 'JAVA EXCEPTION OCCURRED' TO WS-LOG-MESSAGE
+                SET JAVA-ERROR-OCCURRED TO TRUE
+                Invoke ex "getMessage" returning jString2
+                If jString2 not = null then
+                    PERFORM GET-EXCEPTION-MESSAGE-STR
+                Else
+                    MOVE 'JAVA EXCEPTION OCCURRED' TO WS-ERROR-MESSAGE
+                End-if
+                MOVE WS-ERROR-MESSAGE TO WS-LOG-MESSAGE
                 PERFORM LOG-MESSAGE
                 Invoke ex "printStackTrace"
-                Stop run
            End-if
            .
       ******************************************************************
-      * ROUTINE TO BUILD THE ARGUMENTS TO PASS TO THE JAVA CLASS
+      * ROUTINE TO GET THE TEXT OF ex.getMessage() INTO WS-ERROR-MESSAGE
+      * SO THE REAL JAVA EXCEPTION TEXT (NOT JUST A STACK TRACE ON
+      * SPOOL) REACHES THE REJECT-WITH-REASON OUTPUT AND THE LOG.
       ******************************************************************
-       BUILD-ARGS-ARRAY.
-      *
-           MOVE IN-JAVA-ARG TO stringBuf
-           MOVE LENGTH OF IN-JAVA-ARG TO strLen1
+       GET-EXCEPTION-MESSAGE-STR.
 
-      * Create a new string using value from IN-JAVA-ARG
-           Call NewString
+           Call GetStringLength
                 using by value JNIEnvPtr
-                      address of stringBuf
-                      strLen1
-                returning jstring1
+                      jString2
+                returning strLen2
 
-           If jstring1 not = null then
-               MOVE 'CREATE jstring1 SUCCESSFUL' TO WS-LOG-MESSAGE
-               PERFORM LOG-MESSAGE
+           If strLen2 = 0 then
+               MOVE 'JAVA EXCEPTION OCCURRED' TO WS-ERROR-MESSAGE
            Else
-               MOVE 'CREATE jstring1 FAILED' TO WS-LOG-MESSAGE
-               PERFORM LOG-MESSAGE
-               Stop run
+               Call GetStringChars
+                    using by value JNIEnvPtr
+                          jString2
+                          address of jboolean1
+                    returning stringPtr
+
+               SET ADDRESS OF stringRsp TO stringPtr
+               INITIALIZE WS-ERROR-MESSAGE
+
+               PERFORM GET-CCSID
+               MOVE FUNCTION DISPLAY-OF(stringRsp(1:strLen2), WS-CCSID)
+                    TO WS-ERROR-MESSAGE
+
+               Call ReleaseStringChars
+                    using by value JNIEnvPtr
+                          jString2
+                          address of stringRsp
            End-if
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD A REJECT-WITH-REASON RESPONSE WHEN A JAVA
+      * EXCEPTION (OR A FAILED JAVA CALL) PREVENTS THE NORMAL RESPONSE
+      * FROM BEING BUILT.  THIS KEEPS THE REGION UP FOR THE NEXT
+      * QUEUED MESSAGE INSTEAD OF STOPPING THE WHOLE TRANSACTION.
+      ******************************************************************
+       REJECT-JAVA-ERROR.
+      *
+           MOVE 'JERR' TO OUT-STATUS-CODE
+           MOVE SPACES TO WS-OUTPUT-TEXT
+           STRING 'JAVA ERROR: ' WS-ERROR-MESSAGE DELIMITED BY SIZE
+               INTO WS-OUTPUT-TEXT
+           MOVE IN-JAVA-ARG TO OUT-JAVA-ARG
+           MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
+           MOVE 0 TO OUT-ZZ
+
+           MOVE 'REJECTING MESSAGE TO LTERM ' TO WS-LOG-MESSAGE
+           MOVE IO-PCB-LTERM TO WS-LOG-MESSAGE(28:8)
+           PERFORM LOG-MESSAGE
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD THE ARGUMENTS TO PASS TO THE JAVA CLASS.
+      * WS-JAVA-ARG-FULL (THE ROOT SEGMENT'S IN-JAVA-ARG PLUS ANY
+      * DLI-GET-NEXT CONTINUATION SEGMENTS) MAY CARRY UP TO 12
+      * ARGUMENTS SEPARATED BY SPACES, SO THIS PARSES THEM INTO
+      * WS-JAVA-ARG-TAB, BUILDS ONE JavaString PER ARGUMENT, AND
+      * SIZES THE OBJECT ARRAY PASSED TO JavaSample.main TO THE
+      * ACTUAL NUMBER FOUND (AT LEAST 1, EVEN IF WS-JAVA-ARG-FULL IS
+      * BLANK, TO MATCH THE ORIGINAL SINGLE-ARGUMENT BEHAVIOR).
+      ******************************************************************
+       BUILD-ARGS-ARRAY.
+      *
+           MOVE SPACES TO WS-JAVA-ARG-TAB
+           UNSTRING WS-JAVA-ARG-FULL DELIMITED BY ALL SPACE
+               INTO WS-JAVA-ARG(1)  WS-JAVA-ARG(2)  WS-JAVA-ARG(3)
+                    WS-JAVA-ARG(4)  WS-JAVA-ARG(5)  WS-JAVA-ARG(6)
+                    WS-JAVA-ARG(7)  WS-JAVA-ARG(8)  WS-JAVA-ARG(9)
+                    WS-JAVA-ARG(10) WS-JAVA-ARG(11) WS-JAVA-ARG(12)
+           END-UNSTRING
+
+           MOVE 0 TO WS-JAVA-ARGS-COUNT
+           PERFORM VARYING WS-JAVA-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-JAVA-ARG-IDX > 12
+               IF WS-JAVA-ARG(WS-JAVA-ARG-IDX) NOT = SPACES
+                   ADD 1 TO WS-JAVA-ARGS-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-JAVA-ARGS-COUNT = 0
+               MOVE 1 TO WS-JAVA-ARGS-COUNT
+           END-IF
+
+      * Create a new string for each argument found
+           PERFORM VARYING WS-JAVA-ARG-IDX FROM 1 BY 1
+                   UNTIL WS-JAVA-ARG-IDX > WS-JAVA-ARGS-COUNT
+               MOVE WS-JAVA-ARG(WS-JAVA-ARG-IDX) TO stringBuf
+               MOVE LENGTH OF WS-JAVA-ARG(WS-JAVA-ARG-IDX) TO strLen1
+               Call NewString
+                    using by value JNIEnvPtr
+                          address of stringBuf
+                          strLen1
+                    returning jstring1
+               MOVE jstring1 TO WS-JSTRING-ARG(WS-JAVA-ARG-IDX)
+               If jstring1 not = null then
+                   MOVE 'CREATE WS-JSTRING-ARG SUCCESSFUL'
+                     TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+               Else
+                   MOVE 'CREATE WS-JSTRING-ARG FAILED' TO WS-LOG-MESSAGE
+                   PERFORM LOG-MESSAGE
+                   Stop run
+               End-if
+           END-PERFORM
 
       *  Get a reference to the String class object
            Call GetObjectClass
-                using by value JNIEnvPtr jstring1
+                using by value JNIEnvPtr WS-JSTRING-ARG(1)
                 returning stringClass
 
            If stringClass not = null then
@@ -281,11 +600,12 @@
                Stop run
            End-if
 
-      *  Create an object array with 1 argument
-           move 1 to argsLen
+      *  Create an object array sized to the number of arguments found,
+      *  then fill in any arguments beyond the first.
+           MOVE WS-JAVA-ARGS-COUNT TO argsLen
            Call NewObjectArray
                 using by value JNIEnvPtr
-                argsLen stringClass jstring1
+                argsLen stringClass WS-JSTRING-ARG(1)
                 returning args
 
            If args not = null then
@@ -296,6 +616,34 @@
                PERFORM LOG-MESSAGE
                Stop run
            End-if
+
+           PERFORM VARYING WS-JAVA-ARG-IDX FROM 2 BY 1
+                   UNTIL WS-JAVA-ARG-IDX > WS-JAVA-ARGS-COUNT
+               COMPUTE WS-JAVA-ARR-IDX0 = WS-JAVA-ARG-IDX - 1
+               Call SetObjectArrayElement
+                    using by value JNIEnvPtr
+                          args
+                          WS-JAVA-ARR-IDX0
+                          WS-JSTRING-ARG(WS-JAVA-ARG-IDX)
+           END-PERFORM
+           .
+      ******************************************************************
+      * ROUTINE TO DETERMINE THE CCSID USED TO CONVERT A JAVA STRING TO
+      * COBOL DISPLAY FORMAT.  DEFAULTS TO 1140 BUT CAN BE OVERRIDDEN BY
+      * SETTING ENVIRONMENT VARIABLE JCCSID IN THE MPP REGION'S
+      * ENVIRONMENT, E.G. TO SUPPORT A DIFFERENT NATIONAL CODE PAGE.
+      ******************************************************************
+       GET-CCSID.
+
+           MOVE 1140 TO WS-CCSID
+           ACCEPT WS-CCSID-ENV FROM ENVIRONMENT "JCCSID"
+           IF WS-CCSID-ENV NOT = SPACES
+               MOVE FUNCTION TEST-NUMVAL(WS-CCSID-ENV)
+                   TO WS-CCSID-NUMVAL-TEST
+               IF WS-CCSID-NUMVAL-TEST = 0
+                   MOVE FUNCTION NUMVAL(WS-CCSID-ENV) TO WS-CCSID
+               END-IF
+           END-IF
            .
       ******************************************************************
       * ROUTINE TO GET THE ARGUMENT PASSED BY THE JAVA METHOD
@@ -328,7 +676,7 @@
            SET ADDRESS OF stringRsp TO stringPtr
            INITIALIZE WS-RETURN-STR
 
-           MOVE 1140 to WS-CCSID
+           PERFORM GET-CCSID
            MOVE FUNCTION DISPLAY-OF(stringRsp(1:strLen2), WS-CCSID)
                 TO WS-RETURN-STR
 
@@ -342,7 +690,11 @@
                       address of stringRsp
            .
       ******************************************************************
-      * ROUTINE TO LOG MESSAGE TO SYSOUT
+      * ROUTINE TO LOG A MESSAGE TO SYSOUT AND TO THE STRUCTURED LOG
+      * FILE, LEVELED INFO/WARN/ERROR (SEE DETERMINE-LOG-LEVEL) AND
+      * CARRYING IO-PCB-USER-ID/IO-PCB-LTERM SO A SPECIFIC USER'S
+      * TRANSACTIONS CAN BE FOUND ACROSS A DAY'S LOG WITHOUT SEARCHING
+      * JES SPOOL.
       ******************************************************************
        LOG-MESSAGE.
       *
@@ -355,7 +707,49 @@
            MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
            MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
 
+           PERFORM DETERMINE-LOG-LEVEL
+
            DISPLAY WS-FORMATTED-DATE-TIME ' IMSCBLJB VER 1.0.1 '
-             WS-LOG-MESSAGE(1:50)
+             WS-LOG-LEVEL ' ' WS-LOG-MESSAGE(1:50)
+
+           MOVE WS-FORMATTED-DATE-TIME TO LOG-TIMESTAMP
+           MOVE WS-LOG-LEVEL            TO LOG-LEVEL
+           MOVE 'IMSCBLJB'               TO LOG-PROGRAM-NAME
+           MOVE IO-PCB-USER-ID          TO LOG-USER-ID
+           MOVE IO-PCB-LTERM            TO LOG-LTERM
+           MOVE WS-LOG-MESSAGE          TO LOG-TEXT
+
+           WRITE LOG-RECORD
+           .
+      ******************************************************************
+      * ROUTINE TO INFER A LOG LEVEL FROM WS-LOG-MESSAGE'S TEXT SINCE
+      * NO CALLER OF LOG-MESSAGE PASSES A LEVEL EXPLICITLY TODAY.
+      * 'FAILED' MARKS AN ERROR, 'REJECT' (NOT ALREADY AN ERROR) MARKS
+      * A WARNING, AND ANYTHING ELSE IS INFORMATIONAL.
+      ******************************************************************
+       DETERMINE-LOG-LEVEL.
+      *
+           MOVE 'INFO ' TO WS-LOG-LEVEL
+           PERFORM VARYING WS-LOG-LEVEL-IDX FROM 1 BY 1
+                   UNTIL WS-LOG-LEVEL-IDX > 75
+               IF WS-LOG-MESSAGE(WS-LOG-LEVEL-IDX:6) = 'FAILED'
+                   MOVE 'ERROR' TO WS-LOG-LEVEL
+               END-IF
+               IF WS-LOG-MESSAGE(WS-LOG-LEVEL-IDX:6) = 'REJECT'
+                   IF WS-LOG-LEVEL NOT = 'ERROR'
+                       MOVE 'WARN ' TO WS-LOG-LEVEL
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+      ******************************************************************
+      * ROUTINE TO BUILD A PER-TRANSACTION TAG OUT OF THE PCB'S MESSAGE
+      * SEGMENT NUMBER, USED TO BRACKET THE LOG-MESSAGE CALLS AROUND A
+      * ZUtil/JavaSample INVOCATION SEQUENCE SO THEY CAN BE TIED BACK
+      * TO ONE TRANSACTION IN THE LOG FILE.
+      ******************************************************************
+       BUILD-XACT-TAG.
+      *
+           MOVE IO-PCB-MSG-SEG-NUMBER TO WS-XACT-TAG-SEG-NO
            .
        END PROGRAM IMSCBLJB.
