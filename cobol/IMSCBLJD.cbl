@@ -0,0 +1,348 @@
+       CBL dll,thread
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IMSCBLJD RECURSIVE.
+       AUTHOR.        YVES TOLOD.
+       INSTALLATION.  ESYSMVS1
+      ******************************************************************
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      * Sample IMS COBOL program (MPP) that answers a claim-status     *
+      * inquiry.  The terminal sends a claim number (assigned by       *
+      * IMSCBLJC at submission time), and this program looks that      *
+      * claim number up in the claims audit file IMSCBLJC writes and   *
+      * returns the stored claim type, amount, and REST result text.   *
+      *                                                                *
+      * The audit file is a plain sequential file (see IMSCBLJC/       *
+      * IMSCLRPT), not a keyed VSAM data set or an IMS database         *
+      * segment, so there is no single-record GU to issue for this     *
+      * lookup -- INQUIRE-CLAIM re-reads the file from the top for      *
+      * every inquiry and scans it sequentially for a matching          *
+      * AUD-CLAIMNO.  A high-volume inquiry workload would want the     *
+      * audit file converted to a claim-number-keyed VSAM KSDS (or a    *
+      * real IMS DB segment) so this could become an actual GU; that    *
+      * is outside this sample's current file design.                  *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       CONFIGURATION SECTION.
+      ************************
+       INPUT-OUTPUT SECTION.
+      ************************
+       FILE-CONTROL.
+      *
+           SELECT CLAIM-AUDIT-FILE ASSIGN TO CLMAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT LOG-FILE ASSIGN TO CLMLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-FS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ****************
+       FD  CLAIM-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2AUD.
+
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2LOG.
+
+       WORKING-STORAGE SECTION.
+      **************************
+      ******************************************************************
+      * INCLUDE THE COPYBOOK FOR REQUEST AND RESPONSE DATA STRUCTURE
+      * OF THE SAMPLE PROGRAM.
+      ******************************************************************
+       COPY IMSC2INQ.
+      ******************************************************************
+      * DECLARE THE WORKING STORAGE VARIABLES SPECIFIC TO IMS
+      ******************************************************************
+       77 DLI-GET-UNIQUE            PIC X(4) VALUE 'GU  '.
+       77 DLI-INSERT                PIC X(4) VALUE 'ISRT'.
+       77 DLI-END-MESSAGES          PIC X(2) VALUE 'QC'.
+      ******************************************************************
+      * DECLARE THE WORKING STORAGE VARIABLES USED IN THIS PROGRAM
+      ******************************************************************
+       01 WS-LOG-MESSAGE            PIC X(80).
+       01 WS-AUDIT-FS               PIC XX VALUE SPACES.
+       01 WS-LOG-FS                 PIC XX VALUE SPACES.
+       01 WS-LOG-LEVEL               PIC X(5).
+       01 WS-LOG-LEVEL-IDX           PIC S9(4) COMP.
+       01 WS-EOF-SW                 PIC X VALUE 'N'.
+          88 AUDIT-FILE-EOF              VALUE 'Y'.
+          88 AUDIT-FILE-NOT-EOF          VALUE 'N'.
+       01 WS-FOUND-SW                PIC X VALUE 'N'.
+          88 CLAIM-FOUND                 VALUE 'Y'.
+          88 CLAIM-NOT-FOUND             VALUE 'N'.
+      ******************************************************************
+      * STAGING AREA FOR THE OUTBOUND RESULT TEXT.  LONGER THAN ONE
+      * OUT-MESSAGE SEGMENT (60 BYTES) SO SET-OUTPUT-MESSAGE CAN SPLIT
+      * IT ACROSS MULTIPLE IMS OUTPUT SEGMENTS INSTEAD OF TRUNCATING.
+      ******************************************************************
+       01 WS-OUTPUT-TEXT            PIC X(240) VALUE SPACES.
+       01 WS-OUTPUT-TEXT-PTR        PIC S9(4) COMP.
+       01 WS-TEMP-TS.
+          05 WS-TEMP-DATE-TIME.
+             10 WS-TEMP-DATE.
+                15 WS-TEMP-YEAR     PIC 9(4).
+                15 WS-TEMP-MONTH    PIC 9(2).
+                15 WS-TEMP-DAY      PIC 9(2).
+             10 WS-TEMP-TIME.
+                15 WS-TEMP-HOUR     PIC 9(2).
+                15 WS-TEMP-MIN      PIC 9(2).
+                15 WS-TEMP-SEC      PIC 9(2).
+                15 WS-TEMP-MS       PIC 9(2).
+             10 WS-DIFF-GMT         PIC S9(4).
+       01 WS-FORMATTED-TS.
+          05 WS-FORMATTED-DATE-TIME.
+             10 WS-FORMATTED-YEAR   PIC 9(4).
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-FORMATTED-MONTH  PIC 9(2).
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-FORMATTED-DAY    PIC 9(2).
+             10 FILLER              PIC X VALUE ' '.
+             10 WS-FORMATTED-HOUR   PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-MIN    PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-SEC    PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-MS     PIC 9(2).
+      *
+       LINKAGE SECTION.
+      ******************
+       01 IO-PCB-MASK.
+          05 IO-PCB-LTERM           PIC X(8).
+          05 FILLER                 PIC XX.
+          05 IO-PCB-STATUS-CODE     PIC XX.
+          05 IO-PCB-DATE            PIC S9(7) COMP-3.
+          05 IO-PCB-TIME            PIC S9(6)V9 COMP-3.
+          05 IO-PCB-MSG-SEG-NUMBER  PIC S9(5) COMP.
+          05 IO-PCB-MOD-NAME        PIC X(8).
+          05 IO-PCB-USER-ID         PIC X(8).
+      *
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+       PROCEDURE DIVISION USING IO-PCB-MASK.
+      *
+       DO-MAIN SECTION.
+      *
+           INITIALIZE INPUT-MSG
+           INITIALIZE OUTPUT-MSG
+
+           PERFORM OPEN-LOG-FILE
+
+           MOVE 'PROGRAM CALLED' TO WS-LOG-MESSAGE
+           PERFORM LOG-MESSAGE
+
+           PERFORM GET-INPUT-MESSAGE
+           PERFORM UNTIL IO-PCB-STATUS-CODE     = DLI-END-MESSAGES
+                   OR    IO-PCB-STATUS-CODE NOT = SPACES
+             PERFORM INQUIRE-CLAIM
+             PERFORM SET-OUTPUT-MESSAGE
+             PERFORM GET-INPUT-MESSAGE
+           END-PERFORM
+
+           PERFORM CLOSE-LOG-FILE
+
+           GOBACK
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE STRUCTURED LOG FILE FOR THE LIFE OF THIS
+      * MPP REGION, SAME OPEN-EXTEND-WITH-FALLBACK PATTERN AS THE
+      * CLAIMS AUDIT FILE SO CONCURRENT REGIONS APPEND RATHER THAN
+      * OVERWRITE EACH OTHER'S LOG RECORDS FOR THE DAY.
+      ******************************************************************
+       OPEN-LOG-FILE.
+      *
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-FS = '05' OR WS-LOG-FS = '35'
+             OPEN OUTPUT LOG-FILE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE STRUCTURED LOG FILE
+      ******************************************************************
+       CLOSE-LOG-FILE.
+      *
+           CLOSE LOG-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO GET INPUT MESSAGE FROM QUEUE
+      ******************************************************************
+       GET-INPUT-MESSAGE.
+      *
+           CALL 'CBLTDLI' USING DLI-GET-UNIQUE IO-PCB-MASK
+                                INPUT-MSG
+           IF IO-PCB-STATUS-CODE NOT = SPACES AND
+              IO-PCB-STATUS-CODE NOT = DLI-END-MESSAGES
+             DISPLAY 'GU FAILED WITH IO-PCB-STATUS-CODE('
+                     IO-PCB-STATUS-CODE ')'
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO LOOK UP IN-CLAIMNO IN THE CLAIMS AUDIT FILE AND
+      * BUILD THE RESPONSE.  THE AUDIT FILE IS RE-OPENED FOR EACH
+      * INQUIRY SO THE SEQUENTIAL SCAN ALWAYS STARTS FROM THE FIRST
+      * RECORD, REGARDLESS OF WHERE AN EARLIER INQUIRY LEFT OFF.
+      ******************************************************************
+       INQUIRE-CLAIM.
+      *
+           SET CLAIM-NOT-FOUND TO TRUE
+           PERFORM OPEN-AUDIT-FILE
+           PERFORM READ-AUDIT-RECORD
+           PERFORM UNTIL AUDIT-FILE-EOF OR CLAIM-FOUND
+               IF AUD-CLAIMNO = IN-CLAIMNO
+                   SET CLAIM-FOUND TO TRUE
+               ELSE
+                   PERFORM READ-AUDIT-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-AUDIT-FILE
+
+           MOVE IN-CLAIMNO TO OUT-CLAIMNO
+           IF CLAIM-FOUND
+               MOVE 'FND ' TO OUT-STATUS-CODE
+               MOVE AUD-CLAIMTYPE TO OUT-CLAIMTYPE
+               MOVE AUD-CLAIMAMT TO OUT-CLAIMAMT
+               MOVE AUD-REST-RESULT TO WS-OUTPUT-TEXT
+           ELSE
+               MOVE 'NFND' TO OUT-STATUS-CODE
+               MOVE SPACES TO OUT-CLAIMTYPE
+               MOVE ZERO TO OUT-CLAIMAMT
+               MOVE SPACES TO WS-OUTPUT-TEXT
+               STRING 'NO CLAIM FOUND FOR CLAIM NUMBER ' IN-CLAIMNO
+                   DELIMITED BY SIZE INTO WS-OUTPUT-TEXT
+           END-IF
+
+           MOVE LENGTH OF OUTPUT-MSG TO OUT-LL
+           MOVE 0 TO OUT-ZZ
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE CLAIMS AUDIT FILE FOR ONE INQUIRY'S SCAN
+      ******************************************************************
+       OPEN-AUDIT-FILE.
+      *
+           SET AUDIT-FILE-NOT-EOF TO TRUE
+           OPEN INPUT CLAIM-AUDIT-FILE
+           IF WS-AUDIT-FS NOT = '00'
+             MOVE 'AUDIT FILE OPEN FAILED, FS=' TO WS-LOG-MESSAGE
+             MOVE WS-AUDIT-FS TO WS-LOG-MESSAGE(28:2)
+             PERFORM LOG-MESSAGE
+             SET AUDIT-FILE-EOF TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE THE CLAIMS AUDIT FILE
+      ******************************************************************
+       CLOSE-AUDIT-FILE.
+      *
+           CLOSE CLAIM-AUDIT-FILE
+           .
+      ******************************************************************
+      * ROUTINE TO READ THE NEXT AUDIT RECORD
+      ******************************************************************
+       READ-AUDIT-RECORD.
+      *
+           READ CLAIM-AUDIT-FILE
+               AT END
+                   SET AUDIT-FILE-EOF TO TRUE
+           END-READ
+
+           IF AUDIT-FILE-NOT-EOF AND WS-AUDIT-FS NOT = '00'
+               MOVE 'AUDIT FILE READ FAILED, FS=' TO WS-LOG-MESSAGE
+               MOVE WS-AUDIT-FS TO WS-LOG-MESSAGE(28:2)
+               PERFORM LOG-MESSAGE
+               SET AUDIT-FILE-EOF TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO RETURN THE OUTPUT MESSAGE.  WS-OUTPUT-TEXT MAY HOLD
+      * MORE TEXT THAN FITS IN A SINGLE OUT-MESSAGE SEGMENT, SO THIS
+      * INSERTS ONE IMS SEGMENT PER OUT-MESSAGE-SIZED CHUNK UNTIL ALL
+      * OF IT HAS BEEN SENT (AT LEAST ONE SEGMENT IS ALWAYS INSERTED).
+      ******************************************************************
+       SET-OUTPUT-MESSAGE.
+      *
+           PERFORM WITH TEST BEFORE VARYING WS-OUTPUT-TEXT-PTR
+               FROM 1 BY LENGTH OF OUT-MESSAGE
+               UNTIL WS-OUTPUT-TEXT-PTR > LENGTH OF WS-OUTPUT-TEXT
+                  OR (WS-OUTPUT-TEXT-PTR > 1 AND
+                      WS-OUTPUT-TEXT(WS-OUTPUT-TEXT-PTR:) = SPACES)
+
+               MOVE SPACES TO OUT-MESSAGE
+               MOVE WS-OUTPUT-TEXT(WS-OUTPUT-TEXT-PTR:
+                   LENGTH OF OUT-MESSAGE) TO OUT-MESSAGE
+
+               CALL 'CBLTDLI' USING DLI-INSERT IO-PCB-MASK
+                                    OUTPUT-MSG
+               IF IO-PCB-STATUS-CODE NOT = SPACES
+                 DISPLAY 'ISRT FAILED WITH IO-PCB-STATUS-CODE('
+                         IO-PCB-STATUS-CODE ')'
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-OUTPUT-TEXT
+           .
+      ******************************************************************
+      * ROUTINE TO LOG A MESSAGE WITH A TIMESTAMP, TO SYSOUT AND TO THE
+      * STRUCTURED LOG FILE, LEVELED INFO/WARN/ERROR (SEE
+      * DETERMINE-LOG-LEVEL) AND CARRYING IO-PCB-USER-ID/IO-PCB-LTERM
+      * SO A SPECIFIC USER'S TRANSACTIONS CAN BE FOUND ACROSS A DAY'S
+      * LOG WITHOUT SEARCHING JES SPOOL.
+      ******************************************************************
+       LOG-MESSAGE.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+           MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+           MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+           MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+           MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
+           MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
+           MOVE WS-TEMP-MS    TO WS-FORMATTED-MS
+
+           PERFORM DETERMINE-LOG-LEVEL
+
+           DISPLAY WS-FORMATTED-DATE-TIME ' IMSCBLJD VER 1.0 '
+             WS-LOG-LEVEL ' ' WS-LOG-MESSAGE(1:50)
+
+           MOVE WS-FORMATTED-DATE-TIME TO LOG-TIMESTAMP
+           MOVE WS-LOG-LEVEL            TO LOG-LEVEL
+           MOVE 'IMSCBLJD'               TO LOG-PROGRAM-NAME
+           MOVE IO-PCB-USER-ID          TO LOG-USER-ID
+           MOVE IO-PCB-LTERM            TO LOG-LTERM
+           MOVE WS-LOG-MESSAGE          TO LOG-TEXT
+
+           WRITE LOG-RECORD
+           .
+      ******************************************************************
+      * ROUTINE TO INFER A LOG LEVEL FROM WS-LOG-MESSAGE'S TEXT SINCE
+      * NO CALLER OF LOG-MESSAGE PASSES A LEVEL EXPLICITLY TODAY.
+      * 'FAILED' MARKS AN ERROR, 'REJECT' (NOT ALREADY AN ERROR) MARKS
+      * A WARNING, AND ANYTHING ELSE IS INFORMATIONAL.
+      ******************************************************************
+       DETERMINE-LOG-LEVEL.
+      *
+           MOVE 'INFO ' TO WS-LOG-LEVEL
+           PERFORM VARYING WS-LOG-LEVEL-IDX FROM 1 BY 1
+                   UNTIL WS-LOG-LEVEL-IDX > 75
+               IF WS-LOG-MESSAGE(WS-LOG-LEVEL-IDX:6) = 'FAILED'
+                   MOVE 'ERROR' TO WS-LOG-LEVEL
+               END-IF
+               IF WS-LOG-MESSAGE(WS-LOG-LEVEL-IDX:6) = 'REJECT'
+                   IF WS-LOG-LEVEL NOT = 'ERROR'
+                       MOVE 'WARN ' TO WS-LOG-LEVEL
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       END PROGRAM IMSCBLJD.
