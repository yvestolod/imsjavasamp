@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    IMSCLRPT.
+       AUTHOR.        YVES TOLOD.
+       INSTALLATION.  ESYSMVS1
+      ******************************************************************
+      * (c) Copyright IBM Corp. 2021 All Rights Reserved               *
+      *                                                                *
+      * Licensed under the Apache License, Version 2.0 which you can   *
+      * read at https://www.apache.org/licenses/LICENSE-2.0            *
+      *                                                                *
+      * Batch program that reads the claims audit file written by      *
+      * IMSCBLJC (one record per claim request/response processed)     *
+      * and produces an end-of-day claims summary report: count and    *
+      * total amount per claim type, and a count of rejected claims.   *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ***********************
+       CONFIGURATION SECTION.
+      ************************
+       INPUT-OUTPUT SECTION.
+      ************************
+       FILE-CONTROL.
+      *
+           SELECT CLAIM-AUDIT-FILE ASSIGN TO CLMAUDIT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT CLAIM-REPORT-FILE ASSIGN TO CLMRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+      ****************
+       FILE SECTION.
+      ****************
+       FD  CLAIM-AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY IMSC2AUD.
+
+       FD  CLAIM-REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      **************************
+       01 WS-AUDIT-FS                   PIC XX VALUE SPACES.
+       01 WS-RPT-FS                     PIC XX VALUE SPACES.
+       01 WS-EOF-SW                     PIC X VALUE 'N'.
+          88 AUDIT-FILE-EOF                  VALUE 'Y'.
+          88 AUDIT-FILE-NOT-EOF              VALUE 'N'.
+      ******************************************************************
+      * RUNNING TOTALS ACCUMULATED AS THE AUDIT FILE IS READ
+      ******************************************************************
+       01 WS-TOTAL-CLAIMS               PIC 9(9) VALUE 0.
+       01 WS-TOTAL-AMOUNT               PIC S9(9)V99 VALUE 0.
+       01 WS-REJECTED-CLAIMS            PIC 9(9) VALUE 0.
+       01 WS-MEDICAL-COUNT              PIC 9(9) VALUE 0.
+       01 WS-MEDICAL-AMOUNT             PIC S9(9)V99 VALUE 0.
+       01 WS-DRUG-COUNT                 PIC 9(9) VALUE 0.
+       01 WS-DRUG-AMOUNT                PIC S9(9)V99 VALUE 0.
+       01 WS-DENTAL-COUNT                PIC 9(9) VALUE 0.
+       01 WS-DENTAL-AMOUNT               PIC S9(9)V99 VALUE 0.
+      ******************************************************************
+      * EDITED FIELDS USED TO BUILD REPORT LINES
+      ******************************************************************
+       01 WS-EDIT-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-AMOUNT                PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TEMP-TS.
+          05 WS-TEMP-DATE-TIME.
+             10 WS-TEMP-DATE.
+                15 WS-TEMP-YEAR     PIC 9(4).
+                15 WS-TEMP-MONTH    PIC 9(2).
+                15 WS-TEMP-DAY      PIC 9(2).
+             10 WS-TEMP-TIME.
+                15 WS-TEMP-HOUR     PIC 9(2).
+                15 WS-TEMP-MIN      PIC 9(2).
+                15 WS-TEMP-SEC      PIC 9(2).
+                15 WS-TEMP-MS       PIC 9(2).
+             10 WS-DIFF-GMT         PIC S9(4).
+       01 WS-FORMATTED-TS.
+          05 WS-FORMATTED-DATE-TIME.
+             10 WS-FORMATTED-YEAR   PIC 9(4).
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-FORMATTED-MONTH  PIC 9(2).
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-FORMATTED-DAY    PIC 9(2).
+             10 FILLER              PIC X VALUE ' '.
+             10 WS-FORMATTED-HOUR   PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-MIN    PIC 9(2).
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-FORMATTED-SEC    PIC 9(2).
+      *
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+       PROCEDURE DIVISION.
+      *
+       DO-MAIN SECTION.
+      *
+           PERFORM OPEN-FILES
+           PERFORM READ-AUDIT-RECORD
+           PERFORM UNTIL AUDIT-FILE-EOF
+               PERFORM ACCUMULATE-TOTALS
+               PERFORM READ-AUDIT-RECORD
+           END-PERFORM
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+
+           STOP RUN
+           .
+      ******************************************************************
+      * ROUTINE TO OPEN THE INPUT AUDIT FILE AND THE OUTPUT REPORT FILE
+      ******************************************************************
+       OPEN-FILES.
+      *
+           OPEN INPUT CLAIM-AUDIT-FILE
+           IF WS-AUDIT-FS NOT = '00'
+               DISPLAY 'OPEN OF CLAIM-AUDIT-FILE FAILED, FS='
+                       WS-AUDIT-FS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CLAIM-REPORT-FILE
+           IF WS-RPT-FS NOT = '00'
+               DISPLAY 'OPEN OF CLAIM-REPORT-FILE FAILED, FS='
+                       WS-RPT-FS
+               STOP RUN
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO READ THE NEXT AUDIT RECORD
+      ******************************************************************
+       READ-AUDIT-RECORD.
+      *
+           READ CLAIM-AUDIT-FILE
+               AT END
+                   SET AUDIT-FILE-EOF TO TRUE
+           END-READ
+
+           IF AUDIT-FILE-NOT-EOF AND WS-AUDIT-FS NOT = '00'
+               DISPLAY 'READ OF CLAIM-AUDIT-FILE FAILED, FS='
+                       WS-AUDIT-FS
+               SET AUDIT-FILE-EOF TO TRUE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO ADD ONE AUDIT RECORD'S CLAIM AMOUNT AND CLAIM TYPE
+      * INTO THE RUNNING TOTALS.  A REJECTED CLAIM (LOGGED BY IMSCBLJC
+      * WITH 'REJECTED:' OR 'JAVA ERROR:' AT THE FRONT OF THE RESULT
+      * TEXT) IS COUNTED SEPARATELY AND IS NOT ADDED TO THE PER-TYPE
+      * AMOUNT TOTALS, SINCE IT WAS NEVER PRICED BY THE JAVA REST CALL.
+      * AUD-CLAIMAMT IS NOW A SIGNED NUMERIC COMP-3 FIELD, SO IT CAN BE
+      * ADDED DIRECTLY INTO THE RUNNING TOTALS WITHOUT RE-PARSING TEXT.
+      ******************************************************************
+       ACCUMULATE-TOTALS.
+      *
+           ADD 1 TO WS-TOTAL-CLAIMS
+
+           IF AUD-REST-RESULT(1:9) = 'REJECTED:' OR
+              AUD-REST-RESULT(1:11) = 'JAVA ERROR:'
+               ADD 1 TO WS-REJECTED-CLAIMS
+           ELSE
+               ADD AUD-CLAIMAMT TO WS-TOTAL-AMOUNT
+
+               EVALUATE AUD-CLAIMTYPE
+                   WHEN 'MEDICAL'
+                       ADD 1 TO WS-MEDICAL-COUNT
+                       ADD AUD-CLAIMAMT TO WS-MEDICAL-AMOUNT
+                   WHEN 'DRUG'
+                       ADD 1 TO WS-DRUG-COUNT
+                       ADD AUD-CLAIMAMT TO WS-DRUG-AMOUNT
+                   WHEN 'DENTAL'
+                       ADD 1 TO WS-DENTAL-COUNT
+                       ADD AUD-CLAIMAMT TO WS-DENTAL-AMOUNT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+      ******************************************************************
+      * ROUTINE TO WRITE THE END-OF-DAY CLAIMS SUMMARY REPORT
+      ******************************************************************
+       WRITE-REPORT.
+      *
+           MOVE FUNCTION CURRENT-DATE TO WS-TEMP-DATE-TIME
+           MOVE WS-TEMP-YEAR  TO WS-FORMATTED-YEAR
+           MOVE WS-TEMP-MONTH TO WS-FORMATTED-MONTH
+           MOVE WS-TEMP-DAY   TO WS-FORMATTED-DAY
+           MOVE WS-TEMP-HOUR  TO WS-FORMATTED-HOUR
+           MOVE WS-TEMP-MIN   TO WS-FORMATTED-MIN
+           MOVE WS-TEMP-SEC   TO WS-FORMATTED-SEC
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'CLAIMS SUMMARY REPORT RUN ON '
+               WS-FORMATTED-DATE-TIME DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-TOTAL-CLAIMS TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL CLAIMS PROCESSED . . . . : '
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-REJECTED-CLAIMS TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL CLAIMS REJECTED . . . . : '
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-TOTAL-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL CLAIM AMOUNT . . . . . . : '
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-MEDICAL-COUNT TO WS-EDIT-COUNT
+           MOVE WS-MEDICAL-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'MEDICAL . . . COUNT: ' WS-EDIT-COUNT
+               '  AMOUNT: ' WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-DRUG-COUNT TO WS-EDIT-COUNT
+           MOVE WS-DRUG-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'DRUG  . . . . COUNT: ' WS-EDIT-COUNT
+               '  AMOUNT: ' WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-DENTAL-COUNT TO WS-EDIT-COUNT
+           MOVE WS-DENTAL-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'DENTAL  . . . COUNT: ' WS-EDIT-COUNT
+               '  AMOUNT: ' WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+      ******************************************************************
+      * ROUTINE TO CLOSE BOTH FILES
+      ******************************************************************
+       CLOSE-FILES.
+      *
+           CLOSE CLAIM-AUDIT-FILE
+           CLOSE CLAIM-REPORT-FILE
+           .
+       END PROGRAM IMSCLRPT.
